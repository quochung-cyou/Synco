@@ -1,50 +1,379 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ATM-SIMULATOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRANS-FILE-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NO
+               FILE STATUS IS ACCT-FILE-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+           SELECT CONTROL-CARD ASSIGN TO "CTLCARD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
+
+           SELECT SETTLEMENT-RPT ASSIGN TO "SETTRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SETT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRANS-RECORD.
+           05  TRANS-ACCT-NO       PIC 9(8).
+           05  TRANS-PIN           PIC 9(4).
+           05  TRANS-OPTION        PIC 9.
+           05  TRANS-AMOUNT        PIC 9(5)V99.
+           05  TRANS-TO-ACCT       PIC 9(8).
+
+       FD  ACCOUNT-MASTER.
+       01  ACCOUNT-RECORD.
+           05  ACCT-NO             PIC 9(8).
+           05  ACCT-PIN            PIC 9(4).
+           05  ACCT-PIN-FAILS      PIC 9.
+           05  ACCT-LOCKED-SW      PIC X.
+           05  ACCT-BALANCE        PIC S9(7)V99.
+           05  ACCT-DAILY-WITHDRN  PIC S9(7)V99.
+           05  ACCT-LAST-WD-DATE   PIC X(8).
+
+       FD  CONTROL-CARD.
+       01  CONTROL-RECORD.
+           05  CTL-DAILY-LIMIT     PIC 9(7)V99.
+           05  CTL-RUN-MODE        PIC X.
+
+       FD  SETTLEMENT-RPT.
+       01  SETT-LINE               PIC X(80).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-RECORD.
+           05  AUD-DATE            PIC X(8).
+           05  AUD-TIME            PIC X(6).
+           05  AUD-ACCT-NO         PIC 9(8).
+           05  AUD-OPTION          PIC 9.
+           05  AUD-AMOUNT          PIC 9(5)V99.
+           05  AUD-BALANCE         PIC S9(7)V99.
+           05  AUD-STATUS-MSG      PIC X(20).
+
        WORKING-STORAGE SECTION.
-       01  BALANCE             PIC S9(5)V99 VALUE 1000.00.
+       01  BALANCE             PIC S9(7)V99.
        01  TXN-AMOUNT          PIC 9(5)V99.
        01  OPTION              PIC 9.
-       01  DISP-BAL            PIC $$,$$9.99.
-       01  SIMULATED-INPUTS    PIC X(3) VALUE "123".
-       01  SIM-IDX            PIC 9 VALUE 1.
+       01  DISP-BAL            PIC $$,$$$,$$9.99.
+       01  TRANS-FILE-STATUS  PIC X(2) VALUE "00".
+       01  ACCT-FILE-STATUS   PIC X(2) VALUE "00".
+       01  AUDIT-FILE-STATUS  PIC X(2) VALUE "00".
+       01  CTL-FILE-STATUS    PIC X(2) VALUE "00".
+       01  SETT-FILE-STATUS   PIC X(2) VALUE "00".
+       01  END-OF-FILE         PIC X VALUE 'N'.
+       01  WS-CURRENT-DATETIME PIC X(21).
+       01  WS-TODAY-DATE       PIC X(8).
+       01  WS-DAILY-LIMIT      PIC 9(7)V99 VALUE 500.00.
+       01  WS-MAX-PIN-FAILS    PIC 9 VALUE 3.
+       01  WS-PIN-OK           PIC X.
+       01  WS-FROM-ACCT-NO     PIC 9(8).
+       01  WS-RUN-MODE         PIC X VALUE 'T'.
+       01  AUDIT-EOF           PIC X VALUE 'N'.
+       01  ACCT-EOF            PIC X VALUE 'N'.
+       01  WS-TOT-DEPOSITS     PIC 9(9)V99 VALUE 0.
+       01  WS-TOT-WITHDRAWALS  PIC 9(9)V99 VALUE 0.
+       01  WS-TOT-TRANSFERS    PIC 9(9)V99 VALUE 0.
+       01  WS-TOT-ENDING-BAL   PIC S9(9)V99 VALUE 0.
+
+       01  WS-RPT-HEADER1.
+           05  FILLER           PIC X(80)
+               VALUE "END-OF-DAY SETTLEMENT REPORT".
+       01  WS-RPT-HEADER2.
+           05  FILLER           PIC X(80)
+               VALUE "ACCOUNT       ENDING BALANCE".
+       01  WS-RPT-DETAIL.
+           05  FILLER           PIC X(4) VALUE SPACES.
+           05  WS-RPT-ACCT      PIC 9(8).
+           05  FILLER           PIC X(6) VALUE SPACES.
+           05  WS-RPT-BAL       PIC $$,$$$,$$9.99.
+           05  FILLER           PIC X(30) VALUE SPACES.
+       01  WS-RPT-TOT-DEP-LINE.
+           05  FILLER           PIC X(20)
+               VALUE "TOTAL DEPOSITS    : ".
+           05  WS-RPT-TOT-DEP   PIC $$$,$$$,$$9.99.
+       01  WS-RPT-TOT-WD-LINE.
+           05  FILLER           PIC X(20)
+               VALUE "TOTAL WITHDRAWALS : ".
+           05  WS-RPT-TOT-WD    PIC $$$,$$$,$$9.99.
+       01  WS-RPT-TOT-XFER-LINE.
+           05  FILLER           PIC X(20)
+               VALUE "TOTAL TRANSFERS   : ".
+           05  WS-RPT-TOT-XFER  PIC $$$,$$$,$$9.99.
+       01  WS-RPT-TOT-END-LINE.
+           05  FILLER           PIC X(20)
+               VALUE "TOTAL ENDING BAL. : ".
+           05  WS-RPT-TOT-END   PIC $$$,$$$,$$9.99-.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            DISPLAY "ATM SIMULATOR STARTED".
-           DISPLAY "Initial Balance: $" BALANCE.
 
-           PERFORM PROCESS-TRANSACTION 3 TIMES.
-           
+           OPEN INPUT CONTROL-CARD.
+           IF CTL-FILE-STATUS = "35"
+               DISPLAY "No Control Card - Using Default Limit"
+           ELSE
+               READ CONTROL-CARD
+                   AT END DISPLAY "Empty Control Card"
+                   NOT AT END
+                       MOVE CTL-DAILY-LIMIT TO WS-DAILY-LIMIT
+                       MOVE CTL-RUN-MODE TO WS-RUN-MODE
+               END-READ
+               CLOSE CONTROL-CARD
+           END-IF.
+
+           IF WS-RUN-MODE = 'S'
+               PERFORM RUN-SETTLEMENT
+           ELSE
+               PERFORM RUN-TRANSACTIONS
+           END-IF.
+
            DISPLAY "SESSION ENDED. THANK YOU.".
            STOP RUN.
 
+       RUN-TRANSACTIONS.
+           OPEN INPUT TRANSACTION-FILE.
+           OPEN I-O ACCOUNT-MASTER.
+           OPEN OUTPUT AUDIT-LOG.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+
+           IF TRANS-FILE-STATUS = "35"
+               DISPLAY "No Transaction File - Nothing To Process"
+               MOVE 'Y' TO END-OF-FILE
+           ELSE
+               READ TRANSACTION-FILE
+                   AT END MOVE 'Y' TO END-OF-FILE
+               END-READ
+           END-IF.
+
+           PERFORM PROCESS-TRANSACTION UNTIL END-OF-FILE = 'Y'.
+
+           CLOSE TRANSACTION-FILE.
+           CLOSE ACCOUNT-MASTER.
+           CLOSE AUDIT-LOG.
+
        PROCESS-TRANSACTION.
-           MOVE SIMULATED-INPUTS(SIM-IDX:1) TO OPTION.
-           ADD 1 TO SIM-IDX.
+           MOVE TRANS-ACCT-NO TO ACCT-NO.
+           MOVE TRANS-OPTION TO OPTION.
+           MOVE TRANS-AMOUNT TO TXN-AMOUNT.
 
            DISPLAY "-----------------".
-           DISPLAY "Menu: 1.Deposit 2.Withdraw 3.Exit".
-           DISPLAY "User Selected: " OPTION.
-
-           EVALUATE OPTION
-               WHEN 1
-                   MOVE 500.00 TO TXN-AMOUNT
-                   ADD TXN-AMOUNT TO BALANCE
-                   DISPLAY "Deposited: $" TXN-AMOUNT
-               WHEN 2
-                   MOVE 200.00 TO TXN-AMOUNT
-                   IF BALANCE >= TXN-AMOUNT
-                       SUBTRACT TXN-AMOUNT FROM BALANCE
-                       DISPLAY "Withdrew: $" TXN-AMOUNT
-                   ELSE
-                       DISPLAY "Insufficient Funds!"
-                   END-IF
-               WHEN 3
-                   DISPLAY "Exiting..."
-               WHEN OTHER
-                   DISPLAY "Invalid Option"
+           DISPLAY "Account: " ACCT-NO.
+
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   DISPLAY "Unknown Account: " ACCT-NO
+           END-READ.
+
+           IF ACCT-FILE-STATUS = "00"
+               PERFORM HANDLE-ACCOUNT
+
+               MOVE BALANCE TO ACCT-BALANCE
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "Unable To Update Account: " ACCT-NO
+               END-REWRITE
+
+               MOVE BALANCE TO DISP-BAL
+               DISPLAY "Current Balance: " DISP-BAL
+
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+
+           READ TRANSACTION-FILE
+               AT END MOVE 'Y' TO END-OF-FILE
+           END-READ.
+
+       HANDLE-ACCOUNT.
+           MOVE ACCT-BALANCE TO BALANCE.
+
+           IF ACCT-LOCKED-SW = 'Y'
+               DISPLAY "Account Locked - Too Many Bad PINs"
+               MOVE "ACCOUNT LOCKED" TO AUD-STATUS-MSG
+           ELSE
+               PERFORM VERIFY-PIN
+               IF WS-PIN-OK = 'Y'
+                   DISPLAY "Menu: 1.Deposit 2.Withdraw 3.Exit"
+                       " 4.Transfer"
+                   DISPLAY "User Selected: " OPTION
+
+                   EVALUATE OPTION
+                       WHEN 1
+                           ADD TXN-AMOUNT TO BALANCE
+                           DISPLAY "Deposited: $" TXN-AMOUNT
+                           MOVE "DEPOSIT" TO AUD-STATUS-MSG
+                       WHEN 2
+                           PERFORM DO-WITHDRAWAL
+                       WHEN 3
+                           DISPLAY "Exiting..."
+                           MOVE "EXIT" TO AUD-STATUS-MSG
+                       WHEN 4
+                           PERFORM DO-TRANSFER
+                       WHEN OTHER
+                           DISPLAY "Invalid Option"
+                           MOVE "INVALID OPTION" TO AUD-STATUS-MSG
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+       DO-WITHDRAWAL.
+           IF ACCT-LAST-WD-DATE NOT = WS-TODAY-DATE
+               MOVE 0 TO ACCT-DAILY-WITHDRN
+               MOVE WS-TODAY-DATE TO ACCT-LAST-WD-DATE
+           END-IF.
+
+           IF BALANCE < TXN-AMOUNT
+               DISPLAY "Insufficient Funds!"
+               MOVE "INSUFFICIENT FUNDS" TO AUD-STATUS-MSG
+           ELSE
+               IF ACCT-DAILY-WITHDRN + TXN-AMOUNT > WS-DAILY-LIMIT
+                   DISPLAY "Daily Withdrawal Limit Exceeded!"
+                   MOVE "DAILY LIMIT EXCEEDED" TO AUD-STATUS-MSG
+               ELSE
+                   SUBTRACT TXN-AMOUNT FROM BALANCE
+                   ADD TXN-AMOUNT TO ACCT-DAILY-WITHDRN
+                   DISPLAY "Withdrew: $" TXN-AMOUNT
+                   MOVE "WITHDRAWAL" TO AUD-STATUS-MSG
+               END-IF
+           END-IF.
+
+       DO-TRANSFER.
+           MOVE ACCT-NO TO WS-FROM-ACCT-NO.
+
+           IF TRANS-TO-ACCT = ACCT-NO
+               DISPLAY "Cannot Transfer To Same Account"
+               MOVE "INVALID TRANSFER" TO AUD-STATUS-MSG
+           ELSE
+           IF BALANCE < TXN-AMOUNT
+               DISPLAY "Insufficient Funds For Transfer!"
+               MOVE "INSUFFICIENT FUNDS" TO AUD-STATUS-MSG
+           ELSE
+               MOVE TRANS-TO-ACCT TO ACCT-NO
+               READ ACCOUNT-MASTER
+                   INVALID KEY
+                       DISPLAY "Unknown Transfer-To Account: " ACCT-NO
+               END-READ
+
+               IF ACCT-FILE-STATUS = "00"
+                   ADD TXN-AMOUNT TO ACCT-BALANCE
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable To Credit Transfer Account"
+                   END-REWRITE
+                   SUBTRACT TXN-AMOUNT FROM BALANCE
+                   DISPLAY "Transferred: $" TXN-AMOUNT
+                       " To Acct " TRANS-TO-ACCT
+                   MOVE "TRANSFER OUT" TO AUD-STATUS-MSG
+               ELSE
+                   MOVE "TRANSFER FAILED" TO AUD-STATUS-MSG
+               END-IF
+
+               MOVE WS-FROM-ACCT-NO TO ACCT-NO
+               READ ACCOUNT-MASTER
+                   INVALID KEY
+                       DISPLAY "Unable To Reselect Source Account"
+               END-READ
+           END-IF
+           END-IF.
+
+       VERIFY-PIN.
+           IF TRANS-PIN = ACCT-PIN
+               MOVE 0 TO ACCT-PIN-FAILS
+               MOVE 'Y' TO WS-PIN-OK
+           ELSE
+               ADD 1 TO ACCT-PIN-FAILS
+               MOVE 'N' TO WS-PIN-OK
+               DISPLAY "Invalid PIN"
+               MOVE "PIN MISMATCH" TO AUD-STATUS-MSG
+               IF ACCT-PIN-FAILS >= WS-MAX-PIN-FAILS
+                   MOVE 'Y' TO ACCT-LOCKED-SW
+                   DISPLAY "Account Now Locked"
+                   MOVE "ACCOUNT LOCKED" TO AUD-STATUS-MSG
+               END-IF
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+           MOVE WS-CURRENT-DATETIME(1:8) TO AUD-DATE.
+           MOVE WS-CURRENT-DATETIME(9:6) TO AUD-TIME.
+           MOVE ACCT-NO TO AUD-ACCT-NO.
+           MOVE OPTION TO AUD-OPTION.
+           MOVE TXN-AMOUNT TO AUD-AMOUNT.
+           MOVE BALANCE TO AUD-BALANCE.
+           WRITE AUDIT-RECORD.
+
+       RUN-SETTLEMENT.
+           OPEN INPUT AUDIT-LOG.
+           OPEN INPUT ACCOUNT-MASTER.
+           OPEN OUTPUT SETTLEMENT-RPT.
+
+           WRITE SETT-LINE FROM WS-RPT-HEADER1.
+
+           READ AUDIT-LOG
+               AT END MOVE 'Y' TO AUDIT-EOF
+           END-READ.
+           PERFORM SUMMARIZE-AUDIT UNTIL AUDIT-EOF = 'Y'.
+
+           MOVE WS-TOT-DEPOSITS TO WS-RPT-TOT-DEP.
+           WRITE SETT-LINE FROM WS-RPT-TOT-DEP-LINE.
+           MOVE WS-TOT-WITHDRAWALS TO WS-RPT-TOT-WD.
+           WRITE SETT-LINE FROM WS-RPT-TOT-WD-LINE.
+           MOVE WS-TOT-TRANSFERS TO WS-RPT-TOT-XFER.
+           WRITE SETT-LINE FROM WS-RPT-TOT-XFER-LINE.
+
+           WRITE SETT-LINE FROM WS-RPT-HEADER2.
+
+           MOVE 0 TO ACCT-NO.
+           START ACCOUNT-MASTER KEY IS NOT LESS THAN ACCT-NO
+               INVALID KEY MOVE 'Y' TO ACCT-EOF
+           END-START.
+           IF ACCT-EOF NOT = 'Y'
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END MOVE 'Y' TO ACCT-EOF
+               END-READ
+           END-IF.
+           PERFORM PRINT-ONE-ACCOUNT UNTIL ACCT-EOF = 'Y'.
+
+           MOVE WS-TOT-ENDING-BAL TO WS-RPT-TOT-END.
+           WRITE SETT-LINE FROM WS-RPT-TOT-END-LINE.
+
+           CLOSE AUDIT-LOG.
+           CLOSE ACCOUNT-MASTER.
+           CLOSE SETTLEMENT-RPT.
+
+       SUMMARIZE-AUDIT.
+           EVALUATE AUD-STATUS-MSG
+               WHEN "DEPOSIT"
+                   ADD AUD-AMOUNT TO WS-TOT-DEPOSITS
+               WHEN "WITHDRAWAL"
+                   ADD AUD-AMOUNT TO WS-TOT-WITHDRAWALS
+               WHEN "TRANSFER OUT"
+                   ADD AUD-AMOUNT TO WS-TOT-TRANSFERS
            END-EVALUATE.
 
-           MOVE BALANCE TO DISP-BAL.
-           DISPLAY "Current Balance: " DISP-BAL.
+           READ AUDIT-LOG
+               AT END MOVE 'Y' TO AUDIT-EOF
+           END-READ.
+
+       PRINT-ONE-ACCOUNT.
+           MOVE ACCT-NO TO WS-RPT-ACCT.
+           MOVE ACCT-BALANCE TO WS-RPT-BAL.
+           WRITE SETT-LINE FROM WS-RPT-DETAIL.
+           ADD ACCT-BALANCE TO WS-TOT-ENDING-BAL.
+
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO ACCT-EOF
+           END-READ.
