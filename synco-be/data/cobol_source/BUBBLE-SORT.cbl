@@ -1,41 +1,115 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BUBBLE-SORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SORT-IN-FILE ASSIGN TO "SORTIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SORT-IN-STATUS.
+           SELECT SORT-OUT-FILE ASSIGN TO "SORTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SORT-OUT-STATUS.
+           SELECT CONTROL-CARD ASSIGN TO "CTLCARD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".
+           SELECT CHECKPOINT-FILE ASSIGN TO "SORTCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT DUP-RPT-FILE ASSIGN TO "SORTDUPR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DUP-RPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SORT-IN-FILE.
+       01  SORT-IN-RECORD.
+           05  IN-NUM-VAL          PIC 9(5).
+           05  IN-NUM-VAL2         PIC 9(5).
+
+       FD  SORT-OUT-FILE.
+       01  SORT-OUT-RECORD.
+           05  OUT-NUM-VAL         PIC 9(5).
+           05  OUT-NUM-VAL2        PIC 9(5).
+
+       FD  CONTROL-CARD.
+       01  CONTROL-RECORD.
+           05  CTL-SORT-ORDER      PIC X.
+           05  CTL-SORT-MODE       PIC X.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-NUM-VAL          PIC 9(5).
+           05  SW-NUM-VAL2         PIC 9(5).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-STATUS         PIC X(1).
+
+       FD  DUP-RPT-FILE.
+       01  DUP-RPT-LINE            PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  NUM-ARRAY.
-           05  NUM-VAL         PIC 9(3) OCCURS 10 TIMES.
-       01  I                   PIC 99.
-       01  J                   PIC 99.
-       01  TEMP                PIC 9(3).
-       01  ARRAY-SIZE          PIC 99 VALUE 10.
+           05  NUM-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON ARRAY-SIZE.
+               10  NUM-VAL         PIC 9(5).
+               10  NUM-VAL2        PIC 9(5).
+       01  I                   PIC 9(4).
+       01  J                   PIC 9(4).
+       01  TEMP                PIC 9(5).
+       01  TEMP2               PIC 9(5).
+       01  ARRAY-SIZE          PIC 9(4) VALUE 0.
        01  SWAPPED             PIC X VALUE 'Y'.
 
+       01  SORT-IN-STATUS      PIC X(2) VALUE "00".
+       01  SORT-OUT-STATUS     PIC X(2) VALUE "00".
+       01  SORT-IN-EOF         PIC X VALUE 'N'.
+
+       01  CTL-FILE-STATUS     PIC X(2) VALUE "00".
+       01  WS-SORT-ORDER       PIC X VALUE 'A'.
+       01  WS-SORT-MODE        PIC X VALUE 'B'.
+       01  WS-SWAP-NEEDED      PIC X VALUE 'N'.
+       01  CKPT-FILE-STATUS    PIC X(2) VALUE "00".
+       01  WS-RESTART-SKIP     PIC X VALUE 'N'.
+       01  DUP-RPT-STATUS      PIC X(2) VALUE "00".
+       01  DUP-COUNT           PIC 9(4) VALUE 0.
+       01  WS-DUP-LINE         PIC X(40).
+       01  WS-PREV-NUM-VAL     PIC 9(5).
+       01  WS-PREV-NUM-VAL2    PIC 9(5).
+       01  WS-PREV-VALID       PIC X VALUE 'N'.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           MOVE 045 TO NUM-VAL(1).
-           MOVE 012 TO NUM-VAL(2).
-           MOVE 089 TO NUM-VAL(3).
-           MOVE 001 TO NUM-VAL(4).
-           MOVE 023 TO NUM-VAL(5).
-           MOVE 099 TO NUM-VAL(6).
-           MOVE 005 TO NUM-VAL(7).
-           MOVE 067 TO NUM-VAL(8).
-           MOVE 032 TO NUM-VAL(9).
-           MOVE 010 TO NUM-VAL(10).
+           PERFORM READ-CONTROL-CARD.
+
+           IF WS-SORT-MODE = 'S'
+               PERFORM RUN-SORT-VERB
+           ELSE
+               PERFORM RUN-BUBBLE-SORT
+           END-IF.
+           STOP RUN.
+
+       RUN-BUBBLE-SORT.
+           PERFORM LOAD-NUM-ARRAY.
 
            DISPLAY "Unsorted Array:".
            PERFORM PRINT-ARRAY.
 
            DISPLAY "Sorting...".
-           
+
            PERFORM UNTIL SWAPPED = 'N'
              MOVE 'N' TO SWAPPED
              PERFORM VARYING I FROM 1 BY 1 UNTIL I >= ARRAY-SIZE
                 COMPUTE J = I + 1
-                IF NUM-VAL(I) > NUM-VAL(J)
+                PERFORM EVALUATE-SWAP-NEEDED
+                IF WS-SWAP-NEEDED = 'Y'
                     MOVE NUM-VAL(I) TO TEMP
+                    MOVE NUM-VAL2(I) TO TEMP2
                     MOVE NUM-VAL(J) TO NUM-VAL(I)
+                    MOVE NUM-VAL2(J) TO NUM-VAL2(I)
                     MOVE TEMP TO NUM-VAL(J)
+                    MOVE TEMP2 TO NUM-VAL2(J)
                     MOVE 'Y' TO SWAPPED
                 END-IF
              END-PERFORM
@@ -43,9 +117,185 @@
 
            DISPLAY "Sorted Array:".
            PERFORM PRINT-ARRAY.
-           STOP RUN.
+           PERFORM WRITE-SORTED-FILE.
+           PERFORM DETECT-ARRAY-DUPLICATES.
+
+       RUN-SORT-VERB.
+           PERFORM CHECK-RESTART-POINT.
+           IF WS-RESTART-SKIP = 'Y'
+               DISPLAY "CHECKPOINT SHOWS PRIOR RUN COMPLETE - SKIPPING"
+           ELSE
+               IF WS-SORT-ORDER = 'D'
+                   SORT SORT-WORK-FILE
+                       ON DESCENDING KEY SW-NUM-VAL
+                       ON DESCENDING KEY SW-NUM-VAL2
+                       USING SORT-IN-FILE
+                       GIVING SORT-OUT-FILE
+               ELSE
+                   SORT SORT-WORK-FILE
+                       ON ASCENDING KEY SW-NUM-VAL
+                       ON ASCENDING KEY SW-NUM-VAL2
+                       USING SORT-IN-FILE
+                       GIVING SORT-OUT-FILE
+               END-IF
+               PERFORM WRITE-CHECKPOINT
+               PERFORM DETECT-FILE-DUPLICATES
+               DISPLAY "SORT-VERB PASS COMPLETE"
+           END-IF.
+
+       CHECK-RESTART-POINT.
+           MOVE 'N' TO WS-RESTART-SKIP.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS NOT = "35"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       IF CKPT-STATUS = 'C'
+                           MOVE 'Y' TO WS-RESTART-SKIP
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 'C' TO CKPT-STATUS.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD.
+           IF CTL-FILE-STATUS = "35"
+               DISPLAY "No Control Card - Using Ascending Order"
+           ELSE
+               READ CONTROL-CARD
+                   AT END DISPLAY "Empty Control Card"
+                   NOT AT END
+                       MOVE CTL-SORT-ORDER TO WS-SORT-ORDER
+                       MOVE CTL-SORT-MODE TO WS-SORT-MODE
+               END-READ
+               CLOSE CONTROL-CARD
+           END-IF.
+
+       EVALUATE-SWAP-NEEDED.
+           MOVE 'N' TO WS-SWAP-NEEDED.
+           IF WS-SORT-ORDER = 'D'
+               IF NUM-VAL(I) < NUM-VAL(J)
+                   MOVE 'Y' TO WS-SWAP-NEEDED
+               ELSE
+                   IF NUM-VAL(I) = NUM-VAL(J)
+                       AND NUM-VAL2(I) < NUM-VAL2(J)
+                       MOVE 'Y' TO WS-SWAP-NEEDED
+                   END-IF
+               END-IF
+           ELSE
+               IF NUM-VAL(I) > NUM-VAL(J)
+                   MOVE 'Y' TO WS-SWAP-NEEDED
+               ELSE
+                   IF NUM-VAL(I) = NUM-VAL(J)
+                       AND NUM-VAL2(I) > NUM-VAL2(J)
+                       MOVE 'Y' TO WS-SWAP-NEEDED
+                   END-IF
+               END-IF
+           END-IF.
+
+       LOAD-NUM-ARRAY.
+           OPEN INPUT SORT-IN-FILE.
+           IF SORT-IN-STATUS = "35"
+               DISPLAY "No Sort-In File - Nothing To Sort"
+               MOVE 'Y' TO SORT-IN-EOF
+           ELSE
+               READ SORT-IN-FILE
+                   AT END MOVE 'Y' TO SORT-IN-EOF
+               END-READ
+           END-IF.
+           PERFORM UNTIL SORT-IN-EOF = 'Y' OR ARRAY-SIZE >= 2000
+               ADD 1 TO ARRAY-SIZE
+               MOVE IN-NUM-VAL TO NUM-VAL(ARRAY-SIZE)
+               MOVE IN-NUM-VAL2 TO NUM-VAL2(ARRAY-SIZE)
+               READ SORT-IN-FILE
+                   AT END MOVE 'Y' TO SORT-IN-EOF
+               END-READ
+           END-PERFORM.
+           IF SORT-IN-EOF NOT = 'Y'
+               DISPLAY "** WARNING - SORT-IN-FILE EXCEEDS 2000 RECORDS"
+               DISPLAY "** REMAINING RECORDS WERE NOT LOADED OR SORTED"
+           END-IF.
+           CLOSE SORT-IN-FILE.
+
+       WRITE-SORTED-FILE.
+           OPEN OUTPUT SORT-OUT-FILE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
+               MOVE NUM-VAL(I) TO OUT-NUM-VAL
+               MOVE NUM-VAL2(I) TO OUT-NUM-VAL2
+               WRITE SORT-OUT-RECORD
+           END-PERFORM.
+           CLOSE SORT-OUT-FILE.
 
        PRINT-ARRAY.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
-               DISPLAY "Element " I ": " NUM-VAL(I)
+               DISPLAY "Element " I ": " NUM-VAL(I) " " NUM-VAL2(I)
+           END-PERFORM.
+
+       DETECT-ARRAY-DUPLICATES.
+           MOVE 0 TO DUP-COUNT.
+           OPEN OUTPUT DUP-RPT-FILE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= ARRAY-SIZE
+               IF NUM-VAL(I) = NUM-VAL(I + 1)
+                   AND NUM-VAL2(I) = NUM-VAL2(I + 1)
+                   ADD 1 TO DUP-COUNT
+                   MOVE SPACES TO WS-DUP-LINE
+                   STRING "DUPLICATE AT ELEMENT " DELIMITED BY SIZE
+                       I DELIMITED BY SIZE
+                       " VALUE " DELIMITED BY SIZE
+                       NUM-VAL(I) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       NUM-VAL2(I) DELIMITED BY SIZE
+                       INTO WS-DUP-LINE
+                   END-STRING
+                   MOVE WS-DUP-LINE TO DUP-RPT-LINE
+                   WRITE DUP-RPT-LINE
+               END-IF
+           END-PERFORM.
+           CLOSE DUP-RPT-FILE.
+           IF DUP-COUNT > 0
+               DISPLAY "DUPLICATES FOUND: " DUP-COUNT
+           END-IF.
+
+       DETECT-FILE-DUPLICATES.
+           MOVE 0 TO DUP-COUNT.
+           MOVE 'N' TO WS-PREV-VALID.
+           MOVE 'N' TO SORT-IN-EOF.
+           OPEN OUTPUT DUP-RPT-FILE.
+           OPEN INPUT SORT-OUT-FILE.
+           READ SORT-OUT-FILE
+               AT END MOVE 'Y' TO SORT-IN-EOF
+           END-READ.
+           PERFORM UNTIL SORT-IN-EOF = 'Y'
+               IF WS-PREV-VALID = 'Y'
+                   AND OUT-NUM-VAL = WS-PREV-NUM-VAL
+                   AND OUT-NUM-VAL2 = WS-PREV-NUM-VAL2
+                   ADD 1 TO DUP-COUNT
+                   MOVE SPACES TO WS-DUP-LINE
+                   STRING "DUPLICATE VALUE " DELIMITED BY SIZE
+                       OUT-NUM-VAL DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       OUT-NUM-VAL2 DELIMITED BY SIZE
+                       INTO WS-DUP-LINE
+                   END-STRING
+                   MOVE WS-DUP-LINE TO DUP-RPT-LINE
+                   WRITE DUP-RPT-LINE
+               END-IF
+               MOVE OUT-NUM-VAL TO WS-PREV-NUM-VAL
+               MOVE OUT-NUM-VAL2 TO WS-PREV-NUM-VAL2
+               MOVE 'Y' TO WS-PREV-VALID
+               READ SORT-OUT-FILE
+                   AT END MOVE 'Y' TO SORT-IN-EOF
+               END-READ
            END-PERFORM.
+           CLOSE SORT-OUT-FILE.
+           CLOSE DUP-RPT-FILE.
+           IF DUP-COUNT > 0
+               DISPLAY "DUPLICATES FOUND: " DUP-COUNT
+           END-IF.
