@@ -1,6 +1,28 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIBONACCI-GEN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD ASSIGN TO "CTLCARD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
+           SELECT AMORT-RPT-FILE ASSIGN TO "AMORTRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AMORT-RPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD.
+       01  CONTROL-RECORD.
+           05  CTL-RUN-MODE        PIC X.
+           05  CTL-N-TERM          PIC 9(4).
+           05  CTL-PRINCIPAL       PIC 9(9)V99.
+           05  CTL-ANNUAL-RATE     PIC 9V9(4).
+           05  CTL-TERM-MONTHS     PIC 9(4).
+
+       FD  AMORT-RPT-FILE.
+       01  AMORT-RPT-LINE          PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  N-TERM           PIC 9(4) VALUE 20.
        01  TERM-1           PIC 9(18) VALUE 0.
@@ -8,23 +30,156 @@
        01  NEXT-TERM        PIC 9(18).
        01  I                PIC 9(4).
        01  DISPLAY-NUM      PIC Z(17)9.
+       01  WS-MAX-TERM      PIC 9(18) VALUE 999999999999999999.
+       01  WS-OVERFLOW      PIC X VALUE 'N'.
+       01  WS-HALTED        PIC X VALUE 'N'.
+
+       01  CTL-FILE-STATUS      PIC X(2) VALUE "00".
+       01  WS-RUN-MODE          PIC X VALUE 'F'.
+
+       01  AMORT-RPT-STATUS     PIC X(2) VALUE "00".
+       01  WS-PRINCIPAL         PIC 9(9)V99 VALUE 0.
+       01  WS-ANNUAL-RATE       PIC 9V9(4) VALUE 0.
+       01  WS-TERM-MONTHS       PIC 9(4) VALUE 0.
+       01  WS-MONTHLY-RATE      PIC 9V9(6).
+       01  WS-PAYMENT           PIC 9(9)V99.
+       01  WS-BALANCE           PIC 9(9)V99.
+       01  WS-INTEREST-AMT      PIC 9(9)V99.
+       01  WS-PRINCIPAL-PORTION PIC 9(9)V99.
+       01  WS-RATE-FACTOR       PIC 9(9)V9(6).
+       01  WS-PERIOD            PIC 9(4).
+       01  DISP-PAYMENT         PIC Z(6)9.99.
+       01  DISP-INTEREST        PIC Z(6)9.99.
+       01  DISP-PRINCIPAL-PORT  PIC Z(6)9.99.
+       01  DISP-BALANCE         PIC Z(6)9.99.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM READ-CONTROL-CARD.
+
+           IF WS-RUN-MODE = 'A'
+               PERFORM RUN-AMORTIZATION
+           ELSE
+               PERFORM RUN-FIBONACCI
+           END-IF.
+           STOP RUN.
+
+       READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD.
+           IF CTL-FILE-STATUS = "35"
+               DISPLAY "No Control Card - Using Default N-TERM of 20"
+           ELSE
+               READ CONTROL-CARD
+                   AT END DISPLAY "Empty Control Card"
+                   NOT AT END
+                       MOVE CTL-RUN-MODE TO WS-RUN-MODE
+                       IF CTL-N-TERM > 0
+                           MOVE CTL-N-TERM TO N-TERM
+                       END-IF
+                       MOVE CTL-PRINCIPAL TO WS-PRINCIPAL
+                       MOVE CTL-ANNUAL-RATE TO WS-ANNUAL-RATE
+                       MOVE CTL-TERM-MONTHS TO WS-TERM-MONTHS
+               END-READ
+               CLOSE CONTROL-CARD
+           END-IF.
+
+       RUN-FIBONACCI.
            DISPLAY "FIBONACCI GEN (First " N-TERM " nums)".
            DISPLAY "--------------------------------------------------".
 
            DISPLAY "Term 1 : " TERM-1.
            DISPLAY "Term 2 : " TERM-2.
 
-           PERFORM VARYING I FROM 3 BY 1 UNTIL I > N-TERM
-               COMPUTE NEXT-TERM = TERM-1 + TERM-2
-               MOVE NEXT-TERM TO DISPLAY-NUM
-               DISPLAY "Term " I " : " DISPLAY-NUM
-               MOVE TERM-2 TO TERM-1
-               MOVE NEXT-TERM TO TERM-2
+           PERFORM VARYING I FROM 3 BY 1
+                   UNTIL I > N-TERM OR WS-HALTED = 'Y'
+               PERFORM CHECK-TERM-OVERFLOW
+               IF WS-OVERFLOW = 'Y'
+                   DISPLAY "OVERFLOW DETECTED - TERM " I
+                       " WOULD EXCEED PIC 9(18) - HALTING"
+                   MOVE 'Y' TO WS-HALTED
+               ELSE
+                   COMPUTE NEXT-TERM = TERM-1 + TERM-2
+                   MOVE NEXT-TERM TO DISPLAY-NUM
+                   DISPLAY "Term " I " : " DISPLAY-NUM
+                   MOVE TERM-2 TO TERM-1
+                   MOVE NEXT-TERM TO TERM-2
+               END-IF
            END-PERFORM.
 
            DISPLAY "--------------------------------------------------".
            DISPLAY "GENERATION COMPLETE.".
-           STOP RUN.
+
+       CHECK-TERM-OVERFLOW.
+           MOVE 'N' TO WS-OVERFLOW.
+           IF TERM-2 > WS-MAX-TERM - TERM-1
+               MOVE 'Y' TO WS-OVERFLOW
+           END-IF.
+
+       RUN-AMORTIZATION.
+           DISPLAY "AMORTIZATION SCHEDULE GENERATOR".
+           DISPLAY "--------------------------------------------------".
+
+           IF WS-TERM-MONTHS = 0
+               DISPLAY "TERM MONTHS IS ZERO - CANNOT AMORTIZE - HALTING"
+           ELSE
+               OPEN OUTPUT AMORT-RPT-FILE
+
+               COMPUTE WS-MONTHLY-RATE ROUNDED =
+                   WS-ANNUAL-RATE / 12
+               IF WS-ANNUAL-RATE = 0
+                   COMPUTE WS-PAYMENT ROUNDED =
+                       WS-PRINCIPAL / WS-TERM-MONTHS
+               ELSE
+                   COMPUTE WS-RATE-FACTOR ROUNDED =
+                       (1 + WS-MONTHLY-RATE) ** WS-TERM-MONTHS
+                   COMPUTE WS-PAYMENT ROUNDED =
+                       WS-PRINCIPAL * WS-MONTHLY-RATE * WS-RATE-FACTOR
+                           / (WS-RATE-FACTOR - 1)
+               END-IF
+
+               MOVE WS-PRINCIPAL TO WS-BALANCE
+
+               MOVE SPACES TO AMORT-RPT-LINE
+               STRING "PERIOD  PAYMENT    INTEREST   PRINCIPAL  BALANCE"
+                   DELIMITED BY SIZE INTO AMORT-RPT-LINE
+               END-STRING
+               WRITE AMORT-RPT-LINE
+
+               PERFORM VARYING WS-PERIOD FROM 1 BY 1
+                       UNTIL WS-PERIOD > WS-TERM-MONTHS
+                   COMPUTE WS-INTEREST-AMT ROUNDED =
+                       WS-BALANCE * WS-MONTHLY-RATE
+                   COMPUTE WS-PRINCIPAL-PORTION =
+                       WS-PAYMENT - WS-INTEREST-AMT
+                   COMPUTE WS-BALANCE =
+                       WS-BALANCE - WS-PRINCIPAL-PORTION
+
+                   MOVE WS-PAYMENT TO DISP-PAYMENT
+                   MOVE WS-INTEREST-AMT TO DISP-INTEREST
+                   MOVE WS-PRINCIPAL-PORTION TO DISP-PRINCIPAL-PORT
+                   MOVE WS-BALANCE TO DISP-BALANCE
+
+                   DISPLAY "Period " WS-PERIOD ": Pay " DISP-PAYMENT
+                       " Int " DISP-INTEREST
+                       " Prin " DISP-PRINCIPAL-PORT
+                       " Bal " DISP-BALANCE
+
+                   MOVE SPACES TO AMORT-RPT-LINE
+                   STRING WS-PERIOD DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       DISP-PAYMENT DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       DISP-INTEREST DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       DISP-PRINCIPAL-PORT DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       DISP-BALANCE DELIMITED BY SIZE
+                       INTO AMORT-RPT-LINE
+                   END-STRING
+                   WRITE AMORT-RPT-LINE
+               END-PERFORM
+
+               CLOSE AMORT-RPT-FILE
+               DISPLAY "--------------------------------------------"
+               DISPLAY "AMORTIZATION SCHEDULE COMPLETE."
+           END-IF.
