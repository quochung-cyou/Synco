@@ -1,24 +1,112 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PALINDROME-CHECK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CANDIDATE-FILE ASSIGN TO "PALINDAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CAND-FILE-STATUS.
+           SELECT EXCEPTION-RPT-FILE ASSIGN TO "PALINEXC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EXC-RPT-STATUS.
+           SELECT CONTROL-CARD ASSIGN TO "CTLCARD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CANDIDATE-FILE.
+       01  CANDIDATE-RECORD        PIC X(20).
+
+       FD  EXCEPTION-RPT-FILE.
+       01  EXCEPTION-RPT-LINE      PIC X(40).
+
+       FD  CONTROL-CARD.
+       01  CONTROL-RECORD.
+           05  CTL-RUN-MODE         PIC X.
+
        WORKING-STORAGE SECTION.
-       01  INPUT-STRING        PIC X(20) VALUE "RACECAR".
+       01  INPUT-STRING        PIC X(20).
        01  CLEAN-STRING        PIC X(20).
        01  TEMP-STRING         PIC X(20).
        01  LEN                 PIC 99.
        01  I                   PIC 99.
        01  J                   PIC 99.
+       01  K                   PIC 99.
+       01  CUR-CHAR            PIC X.
        01  IS-PALINDROME       PIC X VALUE 'Y'.
 
+       01  CAND-FILE-STATUS    PIC X(2) VALUE "00".
+       01  CAND-EOF            PIC X VALUE 'N'.
+       01  EXC-RPT-STATUS      PIC X(2) VALUE "00".
+       01  CTL-FILE-STATUS     PIC X(2) VALUE "00".
+       01  WS-RUN-MODE         PIC X VALUE 'P'.
+
+       01  WS-TOTAL-COUNT      PIC 9(4) VALUE 0.
+       01  WS-PASS-COUNT       PIC 9(4) VALUE 0.
+       01  WS-FAIL-COUNT       PIC 9(4) VALUE 0.
+
+       01  WS-LUHN-SUM         PIC 9(4) VALUE 0.
+       01  WS-LUHN-DIGIT       PIC 9(2) VALUE 0.
+       01  WS-LUHN-DOUBLE      PIC X VALUE 'N'.
+       01  WS-LUHN-VALID       PIC X VALUE 'Y'.
+       01  WS-LUHN-QUOTIENT    PIC 9(4).
+       01  WS-LUHN-REMAINDER   PIC 9(4).
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM READ-CONTROL-CARD.
+           OPEN INPUT CANDIDATE-FILE.
+           OPEN OUTPUT EXCEPTION-RPT-FILE.
+
+           IF CAND-FILE-STATUS = "35"
+               DISPLAY "No Candidate File - Nothing To Check"
+               MOVE 'Y' TO CAND-EOF
+           ELSE
+               READ CANDIDATE-FILE INTO INPUT-STRING
+                   AT END MOVE 'Y' TO CAND-EOF
+               END-READ
+           END-IF.
+
+           PERFORM UNTIL CAND-EOF = 'Y'
+               ADD 1 TO WS-TOTAL-COUNT
+               IF WS-RUN-MODE = 'L'
+                   PERFORM RUN-LUHN-CHECK
+               ELSE
+                   PERFORM RUN-PALINDROME-CHECK
+               END-IF
+               READ CANDIDATE-FILE INTO INPUT-STRING
+                   AT END MOVE 'Y' TO CAND-EOF
+               END-READ
+           END-PERFORM.
+
+           CLOSE CANDIDATE-FILE.
+           CLOSE EXCEPTION-RPT-FILE.
+
+           DISPLAY "--------------------------------------------------".
+           DISPLAY "TOTAL CHECKED : " WS-TOTAL-COUNT.
+           DISPLAY "PASSED        : " WS-PASS-COUNT.
+           DISPLAY "FAILED        : " WS-FAIL-COUNT.
+           STOP RUN.
+
+       READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD.
+           IF CTL-FILE-STATUS = "35"
+               DISPLAY "No Control Card - Using Palindrome Mode"
+           ELSE
+               READ CONTROL-CARD
+                   AT END DISPLAY "Empty Control Card"
+                   NOT AT END
+                       MOVE CTL-RUN-MODE TO WS-RUN-MODE
+               END-READ
+               CLOSE CONTROL-CARD
+           END-IF.
+
+       RUN-PALINDROME-CHECK.
            DISPLAY "Checking: " INPUT-STRING.
-           
-           MOVE INPUT-STRING TO CLEAN-STRING.
-           MOVE 0 TO LEN.
-           INSPECT CLEAN-STRING TALLYING LEN FOR CHARACTERS
-               BEFORE INITIAL " ".
-           
+           PERFORM CLEAN-INPUT-STRING.
+
+           MOVE 'Y' TO IS-PALINDROME.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > LEN
                COMPUTE J = LEN - I + 1
                IF CLEAN-STRING(I:1) NOT = CLEAN-STRING(J:1)
@@ -28,7 +116,79 @@
 
            IF IS-PALINDROME = 'Y'
                DISPLAY "Result: VALID PALINDROME"
+               ADD 1 TO WS-PASS-COUNT
            ELSE
                DISPLAY "Result: NOT A PALINDROME"
+               ADD 1 TO WS-FAIL-COUNT
+               MOVE SPACES TO EXCEPTION-RPT-LINE
+               STRING "NOT PALINDROME: " DELIMITED BY SIZE
+                   INPUT-STRING DELIMITED BY SIZE
+                   INTO EXCEPTION-RPT-LINE
+               END-STRING
+               WRITE EXCEPTION-RPT-LINE
+           END-IF.
+
+       CLEAN-INPUT-STRING.
+           MOVE INPUT-STRING TO TEMP-STRING.
+           INSPECT TEMP-STRING CONVERTING
+               "abcdefghijklmnopqrstuvwxyz"
+               TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           MOVE SPACES TO CLEAN-STRING.
+           MOVE 0 TO LEN.
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 20
+               MOVE TEMP-STRING(K:1) TO CUR-CHAR
+               IF (CUR-CHAR >= "A" AND CUR-CHAR <= "Z")
+                   OR (CUR-CHAR >= "0" AND CUR-CHAR <= "9")
+                   ADD 1 TO LEN
+                   MOVE CUR-CHAR TO CLEAN-STRING(LEN:1)
+               END-IF
+           END-PERFORM.
+
+       RUN-LUHN-CHECK.
+           DISPLAY "Checking (Luhn): " INPUT-STRING.
+           PERFORM CLEAN-INPUT-STRING.
+
+           MOVE 0 TO WS-LUHN-SUM.
+           MOVE 'N' TO WS-LUHN-DOUBLE.
+           MOVE 'Y' TO WS-LUHN-VALID.
+
+           IF LEN = 0
+               MOVE 'N' TO WS-LUHN-VALID
+           ELSE
+               PERFORM VARYING I FROM LEN BY -1 UNTIL I < 1
+                   IF CLEAN-STRING(I:1) < "0" OR CLEAN-STRING(I:1) > "9"
+                       MOVE 'N' TO WS-LUHN-VALID
+                   ELSE
+                       MOVE CLEAN-STRING(I:1) TO WS-LUHN-DIGIT
+                       IF WS-LUHN-DOUBLE = 'Y'
+                           MULTIPLY 2 BY WS-LUHN-DIGIT
+                           IF WS-LUHN-DIGIT > 9
+                               SUBTRACT 9 FROM WS-LUHN-DIGIT
+                           END-IF
+                           MOVE 'N' TO WS-LUHN-DOUBLE
+                       ELSE
+                           MOVE 'Y' TO WS-LUHN-DOUBLE
+                       END-IF
+                       ADD WS-LUHN-DIGIT TO WS-LUHN-SUM
+                   END-IF
+               END-PERFORM
+               DIVIDE WS-LUHN-SUM BY 10 GIVING WS-LUHN-QUOTIENT
+                   REMAINDER WS-LUHN-REMAINDER
+               IF WS-LUHN-REMAINDER NOT = 0
+                   MOVE 'N' TO WS-LUHN-VALID
+               END-IF
+           END-IF.
+
+           IF WS-LUHN-VALID = 'Y'
+               DISPLAY "Result: CHECK DIGIT VALID"
+               ADD 1 TO WS-PASS-COUNT
+           ELSE
+               DISPLAY "Result: CHECK DIGIT INVALID"
+               ADD 1 TO WS-FAIL-COUNT
+               MOVE SPACES TO EXCEPTION-RPT-LINE
+               STRING "LUHN CHECK FAILED: " DELIMITED BY SIZE
+                   INPUT-STRING DELIMITED BY SIZE
+                   INTO EXCEPTION-RPT-LINE
+               END-STRING
+               WRITE EXCEPTION-RPT-LINE
            END-IF.
-           STOP RUN.
