@@ -1,15 +1,63 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SALES-ANALYSIS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TXN-FILE ASSIGN TO "SALESTXN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TXN-FILE-STATUS.
+           SELECT PRIOR-YEAR-FILE ASSIGN TO "PRIORYR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRIOR-FILE-STATUS.
+           SELECT SALES-RPT-FILE ASSIGN TO "SALESRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+           SELECT SALES-CSV-FILE ASSIGN TO "SALESCSV"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CSV-FILE-STATUS.
+           SELECT BUDGET-FILE ASSIGN TO "SALESBUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BUDGET-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TXN-FILE.
+       01  SALES-TXN-RECORD.
+           05  STX-REGION          PIC 9.
+           05  STX-MONTH           PIC 99.
+           05  STX-AMOUNT          PIC 9(5).
+
+       FD  PRIOR-YEAR-FILE.
+       01  PRIOR-YEAR-RECORD.
+           05  PRY-REGION          PIC 9.
+           05  PRY-MONTH           PIC 99.
+           05  PRY-AMOUNT          PIC 9(5).
+
+       FD  SALES-RPT-FILE.
+       01  RPT-LINE                PIC X(80).
+
+       FD  SALES-CSV-FILE.
+       01  CSV-LINE                PIC X(80).
+
+       FD  BUDGET-FILE.
+       01  BUDGET-RECORD.
+           05  BUD-REGION          PIC 9.
+           05  BUD-MONTH           PIC 99.
+           05  BUD-AMOUNT          PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01  SALES-TABLE.
            05  REGION OCCURS 4 TIMES.
-               10  MONTH-SALES PIC 9(5) OCCURS 3 TIMES.
-       
+               10  MONTH-SALES PIC 9(5) OCCURS 12 TIMES.
+
        01  WS-REGION-TOT       PIC 9(6).
        01  WS-GRAND-TOT        PIC 9(7) VALUE 0.
+       01  WS-QTR-TOT          PIC 9(6) OCCURS 4 TIMES.
+       01  WS-QTR-START        PIC 99.
+       01  WS-QTR-END          PIC 99.
        01  I                   PIC 9.
-       01  J                   PIC 9.
+       01  J                   PIC 99.
+       01  K                   PIC 9.
        01  REGION-NAMES.
            05  FILLER PIC X(5) VALUE "NORTH".
            05  FILLER PIC X(5) VALUE "SOUTH".
@@ -18,29 +66,310 @@
        01  R-NAME-TABLE REDEFINES REGION-NAMES.
            05  R-NAME PIC X(5) OCCURS 4 TIMES.
 
+       01  TXN-FILE-STATUS     PIC X(2) VALUE "00".
+       01  TXN-EOF             PIC X VALUE 'N'.
+
+       01  PRIOR-YEAR-TABLE.
+           05  PRIOR-REGION OCCURS 4 TIMES.
+               10  PRIOR-MONTH-SALES PIC 9(5) OCCURS 12 TIMES.
+
+       01  PRIOR-FILE-STATUS   PIC X(2) VALUE "00".
+       01  PRIOR-EOF           PIC X VALUE 'N'.
+       01  WS-PRIOR-REGION-TOT PIC 9(6).
+       01  WS-PRIOR-GRAND-TOT  PIC 9(7) VALUE 0.
+       01  WS-VARIANCE-PCT     PIC S9(3)V99.
+       01  WS-VARIANCE-DISP    PIC -ZZ9.99.
+
+       01  WS-REGION-TOTALS    PIC 9(7) OCCURS 4 TIMES.
+
+       01  WS-RANK-TABLE.
+           05  WS-RANK-ENTRY OCCURS 4 TIMES.
+               10  WS-RANK-NAME   PIC X(5).
+               10  WS-RANK-TOTAL  PIC 9(7).
+       01  WS-RANK-TEMP-NAME   PIC X(5).
+       01  WS-RANK-TEMP-TOTAL  PIC 9(7).
+       01  WS-RANK-SWAPPED     PIC X VALUE 'Y'.
+
+       01  RPT-FILE-STATUS     PIC X(2) VALUE "00".
+       01  CSV-FILE-STATUS     PIC X(2) VALUE "00".
+       01  WS-DETAIL-LINE      PIC X(60).
+       01  WS-CSV-DETAIL-LINE  PIC X(60).
+
+       01  BUDGET-TABLE.
+           05  BUDGET-REGION OCCURS 4 TIMES.
+               10  BUDGET-MONTH-AMT PIC 9(5) OCCURS 12 TIMES.
+
+       01  BUDGET-FILE-STATUS  PIC X(2) VALUE "00".
+       01  BUDGET-EOF          PIC X VALUE 'N'.
+       01  WS-BUDGET-REGION-TOT PIC 9(6).
+       01  WS-BUDGET-VARIANCE   PIC S9(6).
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           MOVE 100 TO MONTH-SALES(1, 1). MOVE 150 TO MONTH-SALES(1, 2). MOVE 120 TO MONTH-SALES(1, 3).
-           MOVE 200 TO MONTH-SALES(2, 1). MOVE 210 TO MONTH-SALES(2, 2). MOVE 220 TO MONTH-SALES(2, 3).
-           MOVE 050 TO MONTH-SALES(3, 1). MOVE 060 TO MONTH-SALES(3, 2). MOVE 055 TO MONTH-SALES(3, 3).
-           MOVE 300 TO MONTH-SALES(4, 1). MOVE 310 TO MONTH-SALES(4, 2). MOVE 350 TO MONTH-SALES(4, 3).
+           PERFORM LOAD-SALES-TABLE.
+           PERFORM LOAD-PRIOR-YEAR-TABLE.
+           PERFORM LOAD-BUDGET-TABLE.
 
-           DISPLAY "QUARTERLY SALES ANALYSIS (3 MONTHS)".
-           DISPLAY "REGION   M1    M2    M3    TOTAL"
-           DISPLAY "----------------------------------".
+           OPEN OUTPUT SALES-RPT-FILE.
+           OPEN OUTPUT SALES-CSV-FILE.
+
+           MOVE "QUARTERLY SALES ANALYSIS (12 MONTHS)" TO RPT-LINE
+           WRITE RPT-LINE.
+           MOVE "REGION,Q1,Q2,Q3,Q4,TOTAL,PRIOR-YEAR,VARIANCE-PCT"
+               TO CSV-LINE
+           WRITE CSV-LINE.
+
+           DISPLAY "QUARTERLY SALES ANALYSIS (12 MONTHS)".
+           DISPLAY "REGION    Q1     Q2     Q3     Q4    TOTAL"
+           DISPLAY "----------------------------------------".
+           MOVE "REGION    Q1     Q2     Q3     Q4    TOTAL" TO RPT-LINE
+           WRITE RPT-LINE.
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
+               PERFORM COMPUTE-QUARTERS
                MOVE 0 TO WS-REGION-TOT
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
-                   ADD MONTH-SALES(I, J) TO WS-REGION-TOT
+               PERFORM VARYING K FROM 1 BY 1 UNTIL K > 4
+                   ADD WS-QTR-TOT(K) TO WS-REGION-TOT
                END-PERFORM
                ADD WS-REGION-TOT TO WS-GRAND-TOT
-               
-               DISPLAY R-NAME(I) "    " MONTH-SALES(I, 1) "   " 
-                  MONTH-SALES(I, 2) "   " MONTH-SALES(I, 3) "   " 
-                  WS-REGION-TOT
+
+               DISPLAY R-NAME(I) "  " WS-QTR-TOT(1) " "
+                  WS-QTR-TOT(2) " " WS-QTR-TOT(3) " "
+                  WS-QTR-TOT(4) " " WS-REGION-TOT
+
+               STRING R-NAME(I) "  " WS-QTR-TOT(1) " "
+                   WS-QTR-TOT(2) " " WS-QTR-TOT(3) " "
+                   WS-QTR-TOT(4) " " WS-REGION-TOT
+                   DELIMITED BY SIZE INTO WS-DETAIL-LINE
+               END-STRING
+               MOVE WS-DETAIL-LINE TO RPT-LINE
+               WRITE RPT-LINE
+
+               MOVE R-NAME(I) TO WS-RANK-NAME(I)
+               MOVE WS-REGION-TOT TO WS-RANK-TOTAL(I)
+               MOVE WS-REGION-TOT TO WS-REGION-TOTALS(I)
+
+               MOVE 0 TO WS-PRIOR-REGION-TOT
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 12
+                   ADD PRIOR-MONTH-SALES(I, J) TO WS-PRIOR-REGION-TOT
+               END-PERFORM
+               ADD WS-PRIOR-REGION-TOT TO WS-PRIOR-GRAND-TOT
+
+               IF WS-PRIOR-REGION-TOT > 0
+                   COMPUTE WS-VARIANCE-PCT ROUNDED =
+                       (WS-REGION-TOT - WS-PRIOR-REGION-TOT)
+                       / WS-PRIOR-REGION-TOT * 100
+               ELSE
+                   MOVE 0 TO WS-VARIANCE-PCT
+               END-IF
+               MOVE WS-VARIANCE-PCT TO WS-VARIANCE-DISP
+               DISPLAY "   VS LAST YEAR (" WS-PRIOR-REGION-TOT
+                   "): " WS-VARIANCE-DISP "%"
+
+               STRING R-NAME(I) DELIMITED BY SIZE
+                   "," WS-QTR-TOT(1) DELIMITED BY SIZE
+                   "," WS-QTR-TOT(2) DELIMITED BY SIZE
+                   "," WS-QTR-TOT(3) DELIMITED BY SIZE
+                   "," WS-QTR-TOT(4) DELIMITED BY SIZE
+                   "," WS-REGION-TOT DELIMITED BY SIZE
+                   "," WS-PRIOR-REGION-TOT DELIMITED BY SIZE
+                   "," WS-VARIANCE-DISP DELIMITED BY SIZE
+                   INTO WS-CSV-DETAIL-LINE
+               END-STRING
+               MOVE WS-CSV-DETAIL-LINE TO CSV-LINE
+               WRITE CSV-LINE
            END-PERFORM.
 
-           DISPLAY "----------------------------------".
+           DISPLAY "----------------------------------------".
            DISPLAY "GRAND TOTAL: " WS-GRAND-TOT.
+           STRING "GRAND TOTAL: " WS-GRAND-TOT
+               DELIMITED BY SIZE INTO WS-DETAIL-LINE
+           END-STRING
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+           IF WS-PRIOR-GRAND-TOT > 0
+               COMPUTE WS-VARIANCE-PCT ROUNDED =
+                   (WS-GRAND-TOT - WS-PRIOR-GRAND-TOT)
+                   / WS-PRIOR-GRAND-TOT * 100
+           ELSE
+               MOVE 0 TO WS-VARIANCE-PCT
+           END-IF
+           MOVE WS-VARIANCE-PCT TO WS-VARIANCE-DISP
+           DISPLAY "GRAND TOTAL VS LAST YEAR (" WS-PRIOR-GRAND-TOT
+               "): " WS-VARIANCE-DISP "%".
+           STRING "GRAND TOTAL," WS-GRAND-TOT DELIMITED BY SIZE
+               "," WS-PRIOR-GRAND-TOT DELIMITED BY SIZE
+               "," WS-VARIANCE-DISP DELIMITED BY SIZE
+               INTO WS-CSV-DETAIL-LINE
+           END-STRING
+           MOVE WS-CSV-DETAIL-LINE TO CSV-LINE
+           WRITE CSV-LINE.
+
+           PERFORM RANK-REGIONS.
+           PERFORM BUDGET-REPORT.
+
+           CLOSE SALES-RPT-FILE.
+           CLOSE SALES-CSV-FILE.
            STOP RUN.
+
+       BUDGET-REPORT.
+           DISPLAY " ".
+           DISPLAY "BUDGET VS ACTUAL".
+           DISPLAY "REGION    ACTUAL BUDGET VARIANCE".
+           DISPLAY "----------------------------------------".
+           MOVE " " TO RPT-LINE
+           WRITE RPT-LINE.
+           MOVE "BUDGET VS ACTUAL" TO RPT-LINE
+           WRITE RPT-LINE.
+           MOVE "REGION    ACTUAL BUDGET VARIANCE" TO RPT-LINE
+           WRITE RPT-LINE.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
+               MOVE 0 TO WS-BUDGET-REGION-TOT
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 12
+                   ADD BUDGET-MONTH-AMT(I, J) TO WS-BUDGET-REGION-TOT
+               END-PERFORM
+
+               COMPUTE WS-BUDGET-VARIANCE =
+                   WS-REGION-TOTALS(I) - WS-BUDGET-REGION-TOT
+
+               DISPLAY R-NAME(I) "  " WS-REGION-TOTALS(I) " "
+                   WS-BUDGET-REGION-TOT " " WS-BUDGET-VARIANCE
+
+               STRING R-NAME(I) "  " WS-REGION-TOTALS(I) " "
+                   WS-BUDGET-REGION-TOT " " WS-BUDGET-VARIANCE
+                   DELIMITED BY SIZE INTO WS-DETAIL-LINE
+               END-STRING
+               MOVE WS-DETAIL-LINE TO RPT-LINE
+               WRITE RPT-LINE
+           END-PERFORM.
+
+       RANK-REGIONS.
+           DISPLAY " ".
+           DISPLAY "REGION RANKING (BEST TO WORST)".
+           DISPLAY "----------------------------------------".
+
+           PERFORM UNTIL WS-RANK-SWAPPED = 'N'
+               MOVE 'N' TO WS-RANK-SWAPPED
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I >= 4
+                   COMPUTE J = I + 1
+                   IF WS-RANK-TOTAL(I) < WS-RANK-TOTAL(J)
+                       MOVE WS-RANK-NAME(I) TO WS-RANK-TEMP-NAME
+                       MOVE WS-RANK-TOTAL(I) TO WS-RANK-TEMP-TOTAL
+                       MOVE WS-RANK-NAME(J) TO WS-RANK-NAME(I)
+                       MOVE WS-RANK-TOTAL(J) TO WS-RANK-TOTAL(I)
+                       MOVE WS-RANK-TEMP-NAME TO WS-RANK-NAME(J)
+                       MOVE WS-RANK-TEMP-TOTAL TO WS-RANK-TOTAL(J)
+                       MOVE 'Y' TO WS-RANK-SWAPPED
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
+               DISPLAY I ". " WS-RANK-NAME(I) "   "
+                   WS-RANK-TOTAL(I)
+
+               STRING I DELIMITED BY SIZE
+                   ". " WS-RANK-NAME(I) DELIMITED BY SIZE
+                   "   " WS-RANK-TOTAL(I) DELIMITED BY SIZE
+                   INTO WS-DETAIL-LINE
+               END-STRING
+               MOVE WS-DETAIL-LINE TO RPT-LINE
+               WRITE RPT-LINE
+           END-PERFORM.
+
+       COMPUTE-QUARTERS.
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 4
+               MOVE 0 TO WS-QTR-TOT(K)
+               COMPUTE WS-QTR-START = (K - 1) * 3 + 1
+               COMPUTE WS-QTR-END = WS-QTR-START + 2
+               PERFORM VARYING J FROM WS-QTR-START BY 1
+                       UNTIL J > WS-QTR-END
+                   ADD MONTH-SALES(I, J) TO WS-QTR-TOT(K)
+               END-PERFORM
+           END-PERFORM.
+
+       LOAD-SALES-TABLE.
+           INITIALIZE SALES-TABLE.
+
+           OPEN INPUT SALES-TXN-FILE.
+           IF TXN-FILE-STATUS = "35"
+               DISPLAY "No Sales Transaction File - Nothing To Load"
+               MOVE 'Y' TO TXN-EOF
+           ELSE
+               READ SALES-TXN-FILE
+                   AT END MOVE 'Y' TO TXN-EOF
+               END-READ
+               PERFORM APPLY-SALES-TXN UNTIL TXN-EOF = 'Y'
+               CLOSE SALES-TXN-FILE
+           END-IF.
+
+       APPLY-SALES-TXN.
+           IF STX-REGION >= 1 AND STX-REGION <= 4
+                   AND STX-MONTH >= 1 AND STX-MONTH <= 12
+               ADD STX-AMOUNT TO MONTH-SALES(STX-REGION, STX-MONTH)
+           ELSE
+               DISPLAY "** EXCEPTION - INVALID REGION/MONTH CODE: "
+                   STX-REGION "/" STX-MONTH " - RECORD SKIPPED"
+           END-IF.
+
+           READ SALES-TXN-FILE
+               AT END MOVE 'Y' TO TXN-EOF
+           END-READ.
+
+       LOAD-PRIOR-YEAR-TABLE.
+           INITIALIZE PRIOR-YEAR-TABLE.
+
+           OPEN INPUT PRIOR-YEAR-FILE.
+           IF PRIOR-FILE-STATUS = "35"
+               MOVE 'Y' TO PRIOR-EOF
+           ELSE
+               READ PRIOR-YEAR-FILE
+                   AT END MOVE 'Y' TO PRIOR-EOF
+               END-READ
+               PERFORM APPLY-PRIOR-YEAR-TXN UNTIL PRIOR-EOF = 'Y'
+               CLOSE PRIOR-YEAR-FILE
+           END-IF.
+
+       APPLY-PRIOR-YEAR-TXN.
+           IF PRY-REGION >= 1 AND PRY-REGION <= 4
+                   AND PRY-MONTH >= 1 AND PRY-MONTH <= 12
+               ADD PRY-AMOUNT TO
+                   PRIOR-MONTH-SALES(PRY-REGION, PRY-MONTH)
+           ELSE
+               DISPLAY "** EXCEPTION - INVALID REGION/MONTH CODE: "
+                   PRY-REGION "/" PRY-MONTH " - RECORD SKIPPED"
+           END-IF.
+
+           READ PRIOR-YEAR-FILE
+               AT END MOVE 'Y' TO PRIOR-EOF
+           END-READ.
+
+       LOAD-BUDGET-TABLE.
+           INITIALIZE BUDGET-TABLE.
+
+           OPEN INPUT BUDGET-FILE.
+           IF BUDGET-FILE-STATUS = "35"
+               MOVE 'Y' TO BUDGET-EOF
+           ELSE
+               READ BUDGET-FILE
+                   AT END MOVE 'Y' TO BUDGET-EOF
+               END-READ
+               PERFORM APPLY-BUDGET-TXN UNTIL BUDGET-EOF = 'Y'
+               CLOSE BUDGET-FILE
+           END-IF.
+
+       APPLY-BUDGET-TXN.
+           IF BUD-REGION >= 1 AND BUD-REGION <= 4
+                   AND BUD-MONTH >= 1 AND BUD-MONTH <= 12
+               ADD BUD-AMOUNT TO
+                   BUDGET-MONTH-AMT(BUD-REGION, BUD-MONTH)
+           ELSE
+               DISPLAY "** EXCEPTION - INVALID REGION/MONTH CODE: "
+                   BUD-REGION "/" BUD-MONTH " - RECORD SKIPPED"
+           END-IF.
+
+           READ BUDGET-FILE
+               AT END MOVE 'Y' TO BUDGET-EOF
+           END-READ.
