@@ -1,6 +1,35 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STRING-PARSER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RAW-DATA-FILE ASSIGN TO "RAWFEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RAW-FILE-STATUS.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EMP-FILE-STATUS.
+           SELECT EXCEPTION-RPT-FILE ASSIGN TO "STREXCP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EXC-FILE-STATUS.
+           SELECT EXPORT-FILE ASSIGN TO "STREXPRT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EXP-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RAW-DATA-FILE.
+       01  RAW-DATA-RECORD          PIC X(50).
+
+       FD  EMPLOYEE-MASTER.
+           COPY COMMON-PERSON.
+
+       FD  EXCEPTION-RPT-FILE.
+       01  EXCEPTION-RPT-LINE       PIC X(80).
+
+       FD  EXPORT-FILE.
+       01  EXPORT-LINE              PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  RAW-DATA            PIC X(50) VALUE "John;Doe;Dev;IT;50000".
        01  WS-ID               PIC X(10).
@@ -9,15 +38,67 @@
        01  WS-ROLE             PIC X(15).
        01  WS-DEPT             PIC X(10).
        01  WS-SALARY           PIC X(10).
+       01  WS-SALARY-NUM       PIC 9(10) VALUE 0.
+       01  WS-SALARY-LEN       PIC 99 VALUE 0.
        01  PTR                 PIC 99 VALUE 1.
 
+       01  RAW-FILE-STATUS     PIC X(2) VALUE "00".
+       01  RAW-EOF             PIC X VALUE 'N'.
+       01  EMP-FILE-STATUS     PIC X(2) VALUE "00".
+       01  EXC-FILE-STATUS     PIC X(2) VALUE "00".
+       01  EXP-FILE-STATUS     PIC X(2) VALUE "00".
+
+       01  WS-VALID-RECORD     PIC X VALUE 'Y'.
+       01  WS-RECORD-COUNT     PIC 9(4) VALUE 0.
+       01  WS-VALID-COUNT      PIC 9(4) VALUE 0.
+       01  WS-EXCEPTION-COUNT  PIC 9(4) VALUE 0.
+       01  WS-ID-SEQ           PIC 9(10) VALUE 0.
+       01  WS-FULL-NAME        PIC X(30).
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            DISPLAY "STRING PARSING DEMO".
-           DISPLAY "Raw Data: " RAW-DATA.
            DISPLAY "--------------------".
 
-           UNSTRING RAW-DATA DELIMITED BY ";"
+           OPEN INPUT RAW-DATA-FILE.
+           OPEN OUTPUT EMPLOYEE-MASTER.
+           OPEN OUTPUT EXCEPTION-RPT-FILE.
+           OPEN OUTPUT EXPORT-FILE.
+
+           IF RAW-FILE-STATUS = "35"
+               DISPLAY "No Raw Data File - Nothing To Parse"
+               MOVE 'Y' TO RAW-EOF
+           ELSE
+               READ RAW-DATA-FILE INTO RAW-DATA
+                   AT END MOVE 'Y' TO RAW-EOF
+               END-READ
+           END-IF.
+
+           PERFORM UNTIL RAW-EOF = 'Y'
+               ADD 1 TO WS-RECORD-COUNT
+               PERFORM PARSE-ONE-RECORD
+               READ RAW-DATA-FILE INTO RAW-DATA
+                   AT END MOVE 'Y' TO RAW-EOF
+               END-READ
+           END-PERFORM.
+
+           CLOSE RAW-DATA-FILE.
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE EXCEPTION-RPT-FILE.
+           CLOSE EXPORT-FILE.
+
+           DISPLAY "--------------------".
+           DISPLAY "RECORDS READ      : " WS-RECORD-COUNT.
+           DISPLAY "RECORDS ACCEPTED  : " WS-VALID-COUNT.
+           DISPLAY "RECORDS EXCEPTED  : " WS-EXCEPTION-COUNT.
+           STOP RUN.
+
+       PARSE-ONE-RECORD.
+           DISPLAY "Raw Data: " RAW-DATA.
+
+           MOVE SPACES TO WS-FNAME WS-LNAME WS-ROLE WS-DEPT WS-SALARY.
+           MOVE 1 TO PTR.
+           UNSTRING RAW-DATA DELIMITED BY ";" OR ","
                INTO WS-FNAME, WS-LNAME, WS-ROLE, WS-DEPT, WS-SALARY
                WITH POINTER PTR.
 
@@ -28,7 +109,53 @@
            DISPLAY "Department: " WS-DEPT.
            DISPLAY "Salary    : " WS-SALARY.
 
-           INSPECT WS-ROLE REPLACING ALL "e" BY "E".
-           DISPLAY "Uppercase 'E' in Role: " WS-ROLE.
+           MOVE 'Y' TO WS-VALID-RECORD.
+           MOVE 0 TO WS-SALARY-LEN.
+           INSPECT WS-SALARY TALLYING WS-SALARY-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+           IF WS-SALARY-LEN > 0
+                   AND WS-SALARY(1:WS-SALARY-LEN) IS NUMERIC
+               MOVE WS-SALARY TO WS-SALARY-NUM
+           ELSE
+               MOVE 'N' TO WS-VALID-RECORD
+           END-IF.
 
-           STOP RUN.
+           IF WS-VALID-RECORD = 'Y'
+               ADD 1 TO WS-VALID-COUNT
+               ADD 1 TO WS-ID-SEQ
+               MOVE SPACES TO WS-FULL-NAME
+               STRING WS-FNAME DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   WS-LNAME DELIMITED BY SPACE
+                   INTO WS-FULL-NAME
+               END-STRING
+               MOVE WS-ID-SEQ TO CP-ID
+               MOVE WS-FULL-NAME TO CP-NAME
+               MOVE WS-SALARY-NUM TO CP-BALANCE-OR-SALARY
+               MOVE WS-DEPT TO CP-DEPARTMENT
+               WRITE COMMON-PERSON-RECORD
+               PERFORM EXPORT-ONE-RECORD
+           ELSE
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE SPACES TO EXCEPTION-RPT-LINE
+               STRING "INVALID SALARY: " DELIMITED BY SIZE
+                   RAW-DATA DELIMITED BY SIZE
+                   INTO EXCEPTION-RPT-LINE
+               END-STRING
+               WRITE EXCEPTION-RPT-LINE
+           END-IF.
+
+       EXPORT-ONE-RECORD.
+           MOVE SPACES TO EXPORT-LINE.
+           STRING WS-LNAME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-FNAME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-DEPT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-ROLE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-SALARY DELIMITED BY SIZE
+               INTO EXPORT-LINE
+           END-STRING.
+           WRITE EXPORT-LINE.
