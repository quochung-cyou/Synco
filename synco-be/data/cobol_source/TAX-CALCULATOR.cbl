@@ -1,42 +1,409 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TAX-CALCULATOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-FILE ASSIGN TO "PAYROLL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PAYROLL-FILE-STATUS.
+           SELECT BRACKET-FILE ASSIGN TO "TAXBRKT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BRACKET-FILE-STATUS.
+           SELECT CONTROL-CARD ASSIGN TO "CTLCARD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
+           SELECT STATE-BRACKET-FILE ASSIGN TO "STATEBRK"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS STATE-BRK-FILE-STATUS.
+           SELECT YTD-MASTER ASSIGN TO "YTDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS YTD-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-FILE.
+       01  PAYROLL-RECORD.
+           05  PR-EMP-ID           PIC X(6).
+           05  PR-EMP-NAME         PIC X(20).
+           05  PR-ANNUAL-INCOME    PIC 9(8)V99.
+           05  PR-401K-CONTRIB     PIC 9(6)V99.
+           05  PR-HEALTH-PREMIUM   PIC 9(6)V99.
+           05  PR-DEPENDENTS       PIC 99.
+
+       FD  BRACKET-FILE.
+       01  BRACKET-RECORD.
+           05  BRK-THRESHOLD       PIC 9(8)V99.
+           05  BRK-RATE            PIC V99.
+
+       FD  CONTROL-CARD.
+       01  CONTROL-RECORD.
+           05  CTL-RUN-MODE        PIC X.
+           05  CTL-LOCAL-RATE      PIC V999.
+
+       FD  STATE-BRACKET-FILE.
+       01  STATE-BRACKET-RECORD.
+           05  SBRK-THRESHOLD      PIC 9(8)V99.
+           05  SBRK-RATE           PIC V99.
+
+       FD  YTD-MASTER.
+       01  YTD-RECORD.
+           05  YTD-EMP-ID          PIC X(6).
+           05  YTD-EMP-NAME        PIC X(20).
+           05  YTD-GROSS           PIC 9(8)V99.
+           05  YTD-TAX-WITHHELD    PIC 9(8)V99.
+           05  YTD-PERIODS         PIC 99.
+
        WORKING-STORAGE SECTION.
-       01  EMPLOYEE-NAME       PIC X(20) VALUE "ALICE WONDER".
-       01  ANNUAL-INCOME       PIC 9(8)V99 VALUE 75000.00.
+       01  EMPLOYEE-ID         PIC X(6).
+       01  EMPLOYEE-NAME       PIC X(20).
+       01  ANNUAL-INCOME       PIC 9(8)V99.
+       01  EMP-401K-CONTRIB    PIC 9(6)V99.
+       01  EMP-HEALTH-PREMIUM  PIC 9(6)V99.
+       01  EMP-DEPENDENTS      PIC 99.
+       01  DEPENDENT-EXEMPTION PIC 9(6)V99 VALUE 4300.00.
+       01  TAXABLE-INCOME      PIC S9(8)V99.
        01  TAX-AMOUNT          PIC 9(8)V99.
+       01  STATE-TAX-AMOUNT    PIC 9(8)V99.
+       01  LOCAL-TAX-AMOUNT    PIC 9(8)V99.
+       01  TOTAL-TAX-AMOUNT    PIC 9(8)V99.
        01  NET-INCOME          PIC 9(8)V99.
        01  TAX-RATE            PIC V99.
+       01  STATE-TAX-RATE      PIC V99.
+       01  WS-LOCAL-RATE       PIC V999 VALUE 0.
        01  DISP-TAX            PIC $$,$$$,$$9.99.
+       01  DISP-STATE-TAX      PIC $$,$$$,$$9.99.
+       01  DISP-LOCAL-TAX      PIC $$,$$$,$$9.99.
        01  DISP-NET            PIC $$,$$$,$$9.99.
+       01  DISP-TAXABLE        PIC $$,$$$,$$9.99.
+
+       01  PAYROLL-FILE-STATUS PIC X(2) VALUE "00".
+       01  PAYROLL-EOF         PIC X VALUE 'N'.
+
+       01  BRACKET-FILE-STATUS PIC X(2) VALUE "00".
+       01  BRACKET-EOF         PIC X VALUE 'N'.
+       01  BRACKET-TABLE.
+           05  BRACKET-ENTRY OCCURS 10 TIMES.
+               10  WS-BRK-THRESHOLD PIC 9(8)V99.
+               10  WS-BRK-RATE      PIC V99.
+       01  WS-BRACKET-COUNT    PIC 99 VALUE 0.
+       01  BI                  PIC 99.
+       01  BRACKET-FOUND       PIC X VALUE 'N'.
+
+       01  STATE-BRK-FILE-STATUS PIC X(2) VALUE "00".
+       01  STATE-BRK-EOF       PIC X VALUE 'N'.
+       01  STATE-BRACKET-TABLE.
+           05  STATE-BRACKET-ENTRY OCCURS 10 TIMES.
+               10  WS-SBRK-THRESHOLD PIC 9(8)V99.
+               10  WS-SBRK-RATE      PIC V99.
+       01  WS-STATE-BRACKET-COUNT PIC 99 VALUE 0.
+       01  STATE-BRACKET-FOUND PIC X VALUE 'N'.
+
+       01  CTL-FILE-STATUS     PIC X(2) VALUE "00".
+       01  WS-RUN-MODE         PIC X VALUE 'T'.
+       01  YTD-FILE-STATUS     PIC X(2) VALUE "00".
+       01  YTD-EOF             PIC X VALUE 'N'.
+       01  DISP-YTD-GROSS      PIC $$,$$$,$$9.99.
+       01  DISP-YTD-TAX        PIC $$,$$$,$$9.99.
+       01  DISP-YTD-NET        PIC $$,$$$,$$9.99.
+       01  YTD-NET-AMT         PIC 9(8)V99.
+
+       01  WS-RECON-CHECK      PIC 9(8)V99.
+       01  WS-RECON-DIFF       PIC S9(8)V99.
+       01  WS-RECON-TOLERANCE  PIC 9V99 VALUE 0.03.
+       01  WS-COMBINED-RATE    PIC 9V999.
+       01  WS-GROSS-RECON-CHECK PIC S9(8)V99.
+       01  WS-CTL-INCOME-TOTAL PIC 9(10)V99 VALUE 0.
+       01  WS-CTL-NET-TOTAL    PIC 9(10)V99 VALUE 0.
+       01  WS-CTL-TAX-TOTAL    PIC 9(10)V99 VALUE 0.
+       01  WS-CTL-FED-TOTAL    PIC 9(10)V99 VALUE 0.
+       01  WS-CTL-STATE-TOTAL  PIC 9(10)V99 VALUE 0.
+       01  WS-CTL-LOCAL-TOTAL  PIC 9(10)V99 VALUE 0.
+       01  WS-CTL-COMBINED-TOTAL PIC 9(10)V99 VALUE 0.
+       01  WS-CTL-RECON-DIFF   PIC S9(10)V99.
+       01  WS-CTL-RECON-TOLERANCE PIC 9(4)V99 VALUE 5.00.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            DISPLAY "TAX CALCULATION SYSTEM".
+
+           PERFORM READ-CONTROL-CARD.
+
+           IF WS-RUN-MODE = 'W'
+               PERFORM RUN-W2-SUMMARY
+           ELSE
+               PERFORM RUN-PAYROLL
+           END-IF.
+           STOP RUN.
+
+       READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD.
+           IF CTL-FILE-STATUS = "35"
+               DISPLAY "No Control Card - Using Payroll Run Mode"
+           ELSE
+               READ CONTROL-CARD
+                   AT END DISPLAY "Empty Control Card"
+                   NOT AT END
+                       MOVE CTL-RUN-MODE TO WS-RUN-MODE
+                       MOVE CTL-LOCAL-RATE TO WS-LOCAL-RATE
+               END-READ
+               CLOSE CONTROL-CARD
+           END-IF.
+
+       RUN-PAYROLL.
+           PERFORM LOAD-BRACKET-TABLE.
+           PERFORM LOAD-STATE-BRACKET-TABLE.
+
+           OPEN INPUT PAYROLL-FILE.
+           OPEN I-O YTD-MASTER.
+           IF PAYROLL-FILE-STATUS = "35"
+               DISPLAY "No Payroll File - Nothing To Process"
+               MOVE 'Y' TO PAYROLL-EOF
+           ELSE
+               READ PAYROLL-FILE
+                   AT END MOVE 'Y' TO PAYROLL-EOF
+               END-READ
+           END-IF.
+           PERFORM PROCESS-EMPLOYEE UNTIL PAYROLL-EOF = 'Y'.
+           CLOSE PAYROLL-FILE.
+           CLOSE YTD-MASTER.
+
+           PERFORM PRINT-CONTROL-TOTALS.
+
+       PRINT-CONTROL-TOTALS.
+           DISPLAY " ".
+           DISPLAY "CONTROL TOTAL RECONCILIATION".
+           DISPLAY "Total Income: " WS-CTL-INCOME-TOTAL.
+           DISPLAY "Total Net   : " WS-CTL-NET-TOTAL.
+           DISPLAY "Total Tax   : " WS-CTL-TAX-TOTAL.
+
+           COMPUTE WS-CTL-RECON-DIFF =
+               WS-CTL-COMBINED-TOTAL - WS-CTL-TAX-TOTAL.
+           IF WS-CTL-RECON-DIFF < 0
+               COMPUTE WS-CTL-RECON-DIFF = 0 - WS-CTL-RECON-DIFF
+           END-IF.
+           IF WS-CTL-RECON-DIFF > WS-CTL-RECON-TOLERANCE
+               DISPLAY "** CONTROL TOTALS DO NOT TIE OUT **"
+           ELSE
+               DISPLAY "CONTROL TOTALS TIE OUT - RUN IS CLEAN"
+           END-IF.
+
+       RUN-W2-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "ANNUAL W-2 SUMMARY".
+           DISPLAY "EMPLOYEE             YTD GROSS  YTD TAX   YTD NET".
+           DISPLAY "----------------------------------------".
+
+           OPEN INPUT YTD-MASTER.
+           MOVE LOW-VALUES TO YTD-EMP-ID.
+           START YTD-MASTER KEY IS NOT LESS THAN YTD-EMP-ID
+               INVALID KEY MOVE 'Y' TO YTD-EOF
+           END-START.
+           IF YTD-EOF NOT = 'Y'
+               READ YTD-MASTER NEXT RECORD
+                   AT END MOVE 'Y' TO YTD-EOF
+               END-READ
+           END-IF.
+           PERFORM PRINT-ONE-W2 UNTIL YTD-EOF = 'Y'.
+           CLOSE YTD-MASTER.
+
+       PRINT-ONE-W2.
+           MOVE YTD-GROSS TO DISP-YTD-GROSS.
+           MOVE YTD-TAX-WITHHELD TO DISP-YTD-TAX.
+           COMPUTE YTD-NET-AMT = YTD-GROSS - YTD-TAX-WITHHELD.
+           MOVE YTD-NET-AMT TO DISP-YTD-NET.
+           DISPLAY YTD-EMP-NAME "  " DISP-YTD-GROSS " "
+               DISP-YTD-TAX " " DISP-YTD-NET.
+
+           READ YTD-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO YTD-EOF
+           END-READ.
+
+       PROCESS-EMPLOYEE.
+           MOVE PR-EMP-ID TO EMPLOYEE-ID.
+           MOVE PR-EMP-NAME TO EMPLOYEE-NAME.
+           MOVE PR-ANNUAL-INCOME TO ANNUAL-INCOME.
+           MOVE PR-401K-CONTRIB TO EMP-401K-CONTRIB.
+           MOVE PR-HEALTH-PREMIUM TO EMP-HEALTH-PREMIUM.
+           MOVE PR-DEPENDENTS TO EMP-DEPENDENTS.
+
+           DISPLAY " ".
            DISPLAY "Employee: " EMPLOYEE-NAME.
            DISPLAY "Income  : " ANNUAL-INCOME.
 
-           EVALUATE TRUE
-               WHEN ANNUAL-INCOME <= 10000
-                   MOVE 0.00 TO TAX-RATE
-                   DISPLAY "Tax Bracket: 0%"
-               WHEN ANNUAL-INCOME <= 40000
-                   MOVE 0.10 TO TAX-RATE
-                   DISPLAY "Tax Bracket: 10%"
-               WHEN ANNUAL-INCOME <= 80000
-                   MOVE 0.20 TO TAX-RATE
-                   DISPLAY "Tax Bracket: 20%"
-               WHEN OTHER
-                   MOVE 0.30 TO TAX-RATE
-                   DISPLAY "Tax Bracket: 30%"
-           END-EVALUATE.
-
-           COMPUTE TAX-AMOUNT = ANNUAL-INCOME * TAX-RATE.
-           COMPUTE NET-INCOME = ANNUAL-INCOME - TAX-AMOUNT.
+           COMPUTE TAXABLE-INCOME = ANNUAL-INCOME - EMP-401K-CONTRIB
+               - EMP-HEALTH-PREMIUM
+               - (EMP-DEPENDENTS * DEPENDENT-EXEMPTION).
+           IF TAXABLE-INCOME < 0
+               MOVE 0 TO TAXABLE-INCOME
+           END-IF.
+           MOVE TAXABLE-INCOME TO DISP-TAXABLE.
+           DISPLAY "Taxable Income: " DISP-TAXABLE.
+
+           PERFORM LOOKUP-TAX-BRACKET.
+           DISPLAY "Tax Bracket: " TAX-RATE.
+
+           PERFORM LOOKUP-STATE-TAX-BRACKET.
+
+           COMPUTE TAX-AMOUNT ROUNDED = TAXABLE-INCOME * TAX-RATE.
+           COMPUTE STATE-TAX-AMOUNT ROUNDED =
+               TAXABLE-INCOME * STATE-TAX-RATE.
+           COMPUTE LOCAL-TAX-AMOUNT ROUNDED =
+               TAXABLE-INCOME * WS-LOCAL-RATE.
+           COMPUTE TOTAL-TAX-AMOUNT ROUNDED =
+               TAX-AMOUNT + STATE-TAX-AMOUNT + LOCAL-TAX-AMOUNT.
+           COMPUTE NET-INCOME ROUNDED =
+               ANNUAL-INCOME - TOTAL-TAX-AMOUNT.
 
            MOVE TAX-AMOUNT TO DISP-TAX.
+           MOVE STATE-TAX-AMOUNT TO DISP-STATE-TAX.
+           MOVE LOCAL-TAX-AMOUNT TO DISP-LOCAL-TAX.
            MOVE NET-INCOME TO DISP-NET.
 
-           DISPLAY "Tax Due : " DISP-TAX.
-           DISPLAY "Net Pay : " DISP-NET.
-           STOP RUN.
+           DISPLAY "Federal Tax : " DISP-TAX.
+           DISPLAY "State Tax   : " DISP-STATE-TAX.
+           DISPLAY "Local Tax   : " DISP-LOCAL-TAX.
+           DISPLAY "Net Pay     : " DISP-NET.
+
+           PERFORM UPDATE-YTD-MASTER.
+           PERFORM RECONCILE-EMPLOYEE.
+
+           READ PAYROLL-FILE
+               AT END MOVE 'Y' TO PAYROLL-EOF
+           END-READ.
+
+       RECONCILE-EMPLOYEE.
+           COMPUTE WS-COMBINED-RATE =
+               TAX-RATE + STATE-TAX-RATE + WS-LOCAL-RATE.
+           COMPUTE WS-RECON-CHECK ROUNDED =
+               TAXABLE-INCOME * WS-COMBINED-RATE.
+           COMPUTE WS-RECON-DIFF = WS-RECON-CHECK - TOTAL-TAX-AMOUNT.
+           IF WS-RECON-DIFF < 0
+               COMPUTE WS-RECON-DIFF = 0 - WS-RECON-DIFF
+           END-IF.
+           IF WS-RECON-DIFF > WS-RECON-TOLERANCE
+               DISPLAY "** RECONCILIATION MISMATCH FOR "
+                   EMPLOYEE-NAME " - COMBINED-RATE TAX = "
+                   WS-RECON-CHECK " VS SUMMED TAX = " TOTAL-TAX-AMOUNT
+           END-IF.
+
+           COMPUTE WS-GROSS-RECON-CHECK = ANNUAL-INCOME
+               - EMP-401K-CONTRIB - EMP-HEALTH-PREMIUM
+               - (EMP-DEPENDENTS * DEPENDENT-EXEMPTION).
+           IF WS-GROSS-RECON-CHECK < 0
+               IF TAXABLE-INCOME NOT = 0
+                   DISPLAY "** RECONCILIATION MISMATCH FOR "
+                       EMPLOYEE-NAME
+                       " - DEDUCTIONS EXCEED INCOME BUT TAXABLE"
+                       " INCOME WAS NOT FLOORED TO ZERO"
+               END-IF
+           ELSE
+               IF WS-GROSS-RECON-CHECK NOT = TAXABLE-INCOME
+                   DISPLAY "** RECONCILIATION MISMATCH FOR "
+                       EMPLOYEE-NAME " - RECOMPUTED TAXABLE INCOME = "
+                       WS-GROSS-RECON-CHECK " VS " TAXABLE-INCOME
+               END-IF
+           END-IF.
+
+           ADD ANNUAL-INCOME TO WS-CTL-INCOME-TOTAL.
+           ADD NET-INCOME TO WS-CTL-NET-TOTAL.
+           ADD TOTAL-TAX-AMOUNT TO WS-CTL-TAX-TOTAL.
+           ADD TAX-AMOUNT TO WS-CTL-FED-TOTAL.
+           ADD STATE-TAX-AMOUNT TO WS-CTL-STATE-TOTAL.
+           ADD LOCAL-TAX-AMOUNT TO WS-CTL-LOCAL-TOTAL.
+           ADD WS-RECON-CHECK TO WS-CTL-COMBINED-TOTAL.
+
+       UPDATE-YTD-MASTER.
+           MOVE EMPLOYEE-ID TO YTD-EMP-ID.
+           READ YTD-MASTER
+               INVALID KEY
+                   MOVE EMPLOYEE-ID TO YTD-EMP-ID
+                   MOVE EMPLOYEE-NAME TO YTD-EMP-NAME
+                   MOVE 0 TO YTD-GROSS
+                   MOVE 0 TO YTD-TAX-WITHHELD
+                   MOVE 0 TO YTD-PERIODS
+           END-READ.
+
+           ADD ANNUAL-INCOME TO YTD-GROSS.
+           ADD TOTAL-TAX-AMOUNT TO YTD-TAX-WITHHELD.
+           ADD 1 TO YTD-PERIODS.
+           MOVE EMPLOYEE-NAME TO YTD-EMP-NAME.
+
+           REWRITE YTD-RECORD
+               INVALID KEY WRITE YTD-RECORD
+           END-REWRITE.
+
+       LOOKUP-TAX-BRACKET.
+           MOVE 'N' TO BRACKET-FOUND.
+           MOVE 0 TO TAX-RATE.
+           PERFORM VARYING BI FROM 1 BY 1
+                   UNTIL BI > WS-BRACKET-COUNT OR BRACKET-FOUND = 'Y'
+               IF TAXABLE-INCOME <= WS-BRK-THRESHOLD(BI)
+                   MOVE WS-BRK-RATE(BI) TO TAX-RATE
+                   MOVE 'Y' TO BRACKET-FOUND
+               END-IF
+           END-PERFORM.
+           IF BRACKET-FOUND = 'N' AND WS-BRACKET-COUNT > 0
+               MOVE WS-BRK-RATE(WS-BRACKET-COUNT) TO TAX-RATE
+           END-IF.
+
+       LOAD-BRACKET-TABLE.
+           OPEN INPUT BRACKET-FILE.
+           IF BRACKET-FILE-STATUS = "35"
+               MOVE 'Y' TO BRACKET-EOF
+           ELSE
+               READ BRACKET-FILE
+                   AT END MOVE 'Y' TO BRACKET-EOF
+               END-READ
+               PERFORM APPLY-BRACKET-ENTRY UNTIL BRACKET-EOF = 'Y'
+               CLOSE BRACKET-FILE
+           END-IF.
+
+       APPLY-BRACKET-ENTRY.
+           ADD 1 TO WS-BRACKET-COUNT.
+           MOVE BRK-THRESHOLD TO WS-BRK-THRESHOLD(WS-BRACKET-COUNT).
+           MOVE BRK-RATE TO WS-BRK-RATE(WS-BRACKET-COUNT).
+
+           READ BRACKET-FILE
+               AT END MOVE 'Y' TO BRACKET-EOF
+           END-READ.
+
+       LOOKUP-STATE-TAX-BRACKET.
+           MOVE 'N' TO STATE-BRACKET-FOUND.
+           MOVE 0 TO STATE-TAX-RATE.
+           PERFORM VARYING BI FROM 1 BY 1
+                   UNTIL BI > WS-STATE-BRACKET-COUNT
+                       OR STATE-BRACKET-FOUND = 'Y'
+               IF TAXABLE-INCOME <= WS-SBRK-THRESHOLD(BI)
+                   MOVE WS-SBRK-RATE(BI) TO STATE-TAX-RATE
+                   MOVE 'Y' TO STATE-BRACKET-FOUND
+               END-IF
+           END-PERFORM.
+           IF STATE-BRACKET-FOUND = 'N' AND WS-STATE-BRACKET-COUNT > 0
+               MOVE WS-SBRK-RATE(WS-STATE-BRACKET-COUNT)
+                   TO STATE-TAX-RATE
+           END-IF.
+
+       LOAD-STATE-BRACKET-TABLE.
+           OPEN INPUT STATE-BRACKET-FILE.
+           IF STATE-BRK-FILE-STATUS = "35"
+               MOVE 'Y' TO STATE-BRK-EOF
+           ELSE
+               READ STATE-BRACKET-FILE
+                   AT END MOVE 'Y' TO STATE-BRK-EOF
+               END-READ
+               PERFORM APPLY-STATE-BRACKET-ENTRY
+                   UNTIL STATE-BRK-EOF = 'Y'
+               CLOSE STATE-BRACKET-FILE
+           END-IF.
+
+       APPLY-STATE-BRACKET-ENTRY.
+           ADD 1 TO WS-STATE-BRACKET-COUNT.
+           MOVE SBRK-THRESHOLD TO
+               WS-SBRK-THRESHOLD(WS-STATE-BRACKET-COUNT).
+           MOVE SBRK-RATE TO WS-SBRK-RATE(WS-STATE-BRACKET-COUNT).
+
+           READ STATE-BRACKET-FILE
+               AT END MOVE 'Y' TO STATE-BRK-EOF
+           END-READ.
