@@ -0,0 +1,5 @@
+       01  COMMON-PERSON-RECORD.
+           05  CP-ID                  PIC X(10).
+           05  CP-NAME                PIC X(30).
+           05  CP-BALANCE-OR-SALARY   PIC S9(9)V99.
+           05  CP-DEPARTMENT          PIC X(10).
