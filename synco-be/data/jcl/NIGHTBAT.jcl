@@ -0,0 +1,146 @@
+//NIGHTBAT JOB (ACCTG),'NIGHTLY DEMO BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH WINDOW - RUNS THE SEVEN DEMO PROGRAMS IN ORDER  *
+//* RESTART: IF A STEP ABENDS, RESUBMIT WITH RESTART=<STEPNAME>   *
+//* ON THE JOB CARD (E.G. RESTART=STEP040 TO RESUME AT PAYROLL).  *
+//* EACH STEP IS CONDITIONED ON THE PRIOR STEP'S RETURN CODE SO   *
+//* A FAILURE STOPS THE CHAIN RATHER THAN RUNNING AGAINST BAD     *
+//* OR MISSING OUTPUT FROM THE STEP BEFORE IT.                    *
+//* STEP005 CLEARS OUT LAST NIGHT'S OUTPUT DATASETS (INCLUDING    *
+//* THE SORT CHECKPOINT) SO EACH NEW ALLOCATION BELOW SUCCEEDS -  *
+//* SET MAXCC=0 AFTER EACH DELETE TOLERATES A DATASET THAT ISN'T  *
+//* CATALOGED YET (E.G. THE VERY FIRST RUN). A RESTART AT ANY     *
+//* LATER STEP SKIPS STEP005, SO A SAME-NIGHT RESTART DOES NOT    *
+//* WIPE OUT OUTPUT ALREADY PRODUCED BY EARLIER STEPS.            *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//*        CLEAR PRIOR NIGHT'S OUTPUT DATASETS BEFORE REALLOCATING
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE PRD.DEMO.AUDITLOG
+  SET MAXCC = 0
+  DELETE PRD.DEMO.SETTRPT
+  SET MAXCC = 0
+  DELETE PRD.DEMO.SALESRPT
+  SET MAXCC = 0
+  DELETE PRD.DEMO.SALESCSV
+  SET MAXCC = 0
+  DELETE PRD.DEMO.SORTOUT
+  SET MAXCC = 0
+  DELETE PRD.DEMO.SORTCKPT
+  SET MAXCC = 0
+  DELETE PRD.DEMO.SORTDUPR
+  SET MAXCC = 0
+  DELETE PRD.DEMO.PALINEXC
+  SET MAXCC = 0
+  DELETE PRD.DEMO.EMPMAST
+  SET MAXCC = 0
+  DELETE PRD.DEMO.STREXCP
+  SET MAXCC = 0
+  DELETE PRD.DEMO.STREXPRT
+  SET MAXCC = 0
+/*
+//*
+//STEP010  EXEC PGM=ATM-SIMULATOR,COND=(0,NE,STEP005)
+//*        ATM-SIMULATOR - POST TODAY'S TRANSACTIONS
+//TRANSIN  DD  DSN=PRD.DEMO.TRANSIN,DISP=SHR
+//ACCTMSTR DD  DSN=PRD.DEMO.ACCTMSTR,DISP=SHR
+//AUDITLOG DD  DSN=PRD.DEMO.AUDITLOG,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=59)
+//CTLCARD  DD  *
+000050000T
+/*
+//*
+//STEP020  EXEC PGM=ATM-SIMULATOR,COND=(0,NE,STEP010)
+//*        ATM-SIMULATOR - END-OF-DAY SETTLEMENT REPORT
+//ACCTMSTR DD  DSN=PRD.DEMO.ACCTMSTR,DISP=SHR
+//AUDITLOG DD  DSN=PRD.DEMO.AUDITLOG,DISP=SHR
+//SETTRPT  DD  DSN=PRD.DEMO.SETTRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//CTLCARD  DD  *
+000050000S
+/*
+//*
+//STEP030  EXEC PGM=SALES-ANALYSIS,COND=(0,NE,STEP020)
+//*        SALES-ANALYSIS - REGION/QUARTER ROLLUPS + VARIANCE
+//SALESTXN DD  DSN=PRD.DEMO.SALESTXN,DISP=SHR
+//PRIORYR  DD  DSN=PRD.DEMO.PRIORYR,DISP=SHR
+//SALESBUD DD  DSN=PRD.DEMO.SALESBUD,DISP=SHR
+//SALESRPT DD  DSN=PRD.DEMO.SALESRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SALESCSV DD  DSN=PRD.DEMO.SALESCSV,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//*
+//STEP040  EXEC PGM=TAX-CALCULATOR,COND=(0,NE,STEP030)
+//*        TAX-CALCULATOR - PAYROLL RUN
+//PAYROLL  DD  DSN=PRD.DEMO.PAYROLL,DISP=SHR
+//TAXBRKT  DD  DSN=PRD.DEMO.TAXBRKT,DISP=SHR
+//STATEBRK DD  DSN=PRD.DEMO.STATEBRK,DISP=SHR
+//YTDMAST  DD  DSN=PRD.DEMO.YTDMAST,DISP=SHR
+//CTLCARD  DD  *
+T015
+/*
+//*
+//STEP050  EXEC PGM=BUBBLE-SORT,COND=(0,NE,STEP040)
+//*        BUBBLE-SORT - SORT-VERB PATH, ASCENDING, WITH CHECKPOINT
+//SORTIN   DD  DSN=PRD.DEMO.SORTIN,DISP=SHR
+//SORTOUT  DD  DSN=PRD.DEMO.SORTOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=10)
+//SORTWORK DD  UNIT=SYSDA,SPACE=(CYL,(10,10)),
+//             DISP=(NEW,DELETE,DELETE)
+//SORTCKPT DD  DSN=PRD.DEMO.SORTCKPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=1)
+//SORTDUPR DD  DSN=PRD.DEMO.SORTDUPR,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=40)
+//CTLCARD  DD  *
+AS
+/*
+//*
+//STEP060  EXEC PGM=FIBONACCI-GEN,COND=(0,NE,STEP050)
+//*        FIBONACCI-GEN - CLASSIC SEQUENCE MODE
+//CTLCARD  DD  *
+F002500000000000000000000
+/*
+//*
+//STEP070  EXEC PGM=PALINDROME-CHECK,COND=(0,NE,STEP060)
+//*        PALINDROME-CHECK - BATCH MIRROR-COMPARE MODE
+//PALINDAT DD  DSN=PRD.DEMO.PALINDAT,DISP=SHR
+//PALINEXC DD  DSN=PRD.DEMO.PALINEXC,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=40)
+//CTLCARD  DD  *
+P
+/*
+//*
+//STEP080  EXEC PGM=STRING-PARSER,COND=(0,NE,STEP070)
+//*        STRING-PARSER - PARSE FEED, BUILD EMPLOYEE MASTER + EXPORT
+//RAWFEED  DD  DSN=PRD.DEMO.RAWFEED,DISP=SHR
+//EMPMAST  DD  DSN=PRD.DEMO.EMPMAST,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=61)
+//STREXCP  DD  DSN=PRD.DEMO.STREXCP,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//STREXPRT DD  DSN=PRD.DEMO.STREXPRT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//
